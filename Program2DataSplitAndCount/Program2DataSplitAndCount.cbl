@@ -2,640 +2,1194 @@
        program-id. Program2DataSplitAndCount.
        author. Jaimin Gautambhai Patel,
                Scott Alton,
-			   Nirmal Nimeshbhai Patel.
-	   date-written. 2021-03-30.
-	  ******************************************************************
-	  * Program Description: This program generates a report breaking
+               Nirmal Nimeshbhai Patel.
+       date-written. 2021-03-30.
+      ******************************************************************
+      * Program Description: This program generates a report breaking
       * down the transaction history and payment type summary data based
       * on processed transaction records. Total amounts for each
       * transaction type are presented, as well as an overall total
       * revenue based on sales - returns processed. Data is also sorted
       * based on sales/layaway and return transaction types, and the 
       * raw data is pushed into separate files for further processing.
-	  ******************************************************************
-	   environment division.
-	   configuration section.
-	   input-output section.
+      ******************************************************************
+       environment division.
+       configuration section.
+       input-output section.
 
-	   file-control.
+       file-control.
       * Input file declaration
+      * Indexed by invoice number so a disputed invoice can be pulled
+      * straight off the file instead of scanning the day's volume top
+      * to bottom. One invoice can span more than one SKU line, so
+      * duplicates are allowed on the key.
            select valid-data-file
-	           assign to "../../../data/VALID-DATA-1-Edit.out"
-			   organization is line sequential.
-
-      * Output file declaration
+               assign to "../../../data/VALID-DATA-1-Edit.out"
+               organization is indexed
+               access mode is sequential
+               record key is tr-invoice-num with duplicates
+               file status is ws-valid-data-status.
+
+      * Output file declaration - access is random, not sequential,
+      * because records are split off here in the same (unsorted, by
+      * store-and-arrival-order) sequence they were read off valid-
+      * data-file, not sorted by invoice number. Random-access WRITE
+      * can insert out of key order; Program3SAndLProcessing.cbl, which
+      * only reads sl-data-file back, opens it sequential.
            select sl-data-file
                assign to "../../../data/S&LDataFile.out"
+               organization is indexed
+               access mode is random
+               record key is sll-invoice-num with duplicates
+               file status is ws-sl-data-status.
+
+           select r-data-file
+               assign to "../../../data/ReturnsDataFile.out"
+               organization is indexed
+               access mode is random
+               record key is rl-invoice-num with duplicates
+               file status is ws-r-data-status.
+
+           select counts-and-controls-file
+               assign to "../../../data/CountsAndControlsReportFile.out"
+               organization is line sequential.
+
+      * Same per-store figures as counts-and-controls-file, as plain
+      * comma-delimited numeric fields instead of print-style dollar-
+      * edited columns, so the weekly trend-chart numbers can be
+      * opened straight into a spreadsheet instead of retyped by hand.
+           select delimited-export-file
+               assign to "../../../data/CountsAndControlsExport.out"
                organization is line sequential.
 
-		   select r-data-file
-			   assign to "../../../data/ReturnsDataFile.out"
-			   organization is line sequential.
-
-		   select counts-and-controls-file
-	   		   assign to "../../../data/CountsAndControlsReportFile.out"
-	   		   organization is line sequential.
-	  ******************************************************************
-	   data division.
-	   file section.
-
-      * Input record definitions
-	   fd valid-data-file
-		   record contains 36 characters.
-	  
-	   01 transaction-record.
-		   05 tr-code                    pic x.
-		       88 tr-code-valid				 values "S", "R", "L".
-		       88 tr-code-s                  value "S".
-		       88 tr-code-r                  value "R".
-			   88 tr-code-l                  value "L".
-		   05 tr-amount                  pic 9(5)v99.
-			   88 tr-amount-valid            value 1 thru 99999.99.
-		   05 tr-payment-type            pic x(2).
-		       88 tr-payment-type-valid 	 values "CA", "CR", "DB".
-		       88 tr-payment-type-ca         value "CA".
-		       88 tr-payment-type-cr         value "CR".
-			   88 tr-payment-type-db         value "DB".
-		   05 tr-store-num               pic 99.
-		       88 tr-store-num-valid 	     values 01 thru 05, 12.
-		   05 tr-invoice-num.
-		       10 tr-invoice-num-left-1  pic x.
+      * Store reference file - one row per active store number,
+      * read once at startup so opening a new store is a data change
+      * instead of a recompile.
+           select store-master-file
+               assign to "../../../data/StoreMaster.dat"
+               organization is line sequential.
+
+      * Checkpoint file - holds the record number of the last record
+      * fully processed, so a run that stops partway can be restarted
+      * from there instead of from the top of the input file. Cleared
+      * to 0 at the end of a run that completes normally.
+           select checkpoint-file
+               assign to "../../../data/Program2Checkpoint.dat"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+
+      * Control-totals file written by A6-DataValidation at end of
+      * run - read here so this run's own count of records re-read
+      * from valid-data-file can be reconciled against it.
+           select control-totals-file
+               assign to "../../../data/Program1ControlTotals.dat"
+               organization is line sequential
+               file status is ws-control-totals-status.
+
+      * Audit-log file - one line appended per run (program name, run
+      * date, start/end time, records read, records rejected), shared
+      * across Program1/Program2/Program2DataSplitAndCount/Program3SAnd
+      * LProcessing so a run can be traced after the fact instead of
+      * relying on whoever was watching the screen that day.
+           select audit-log-file
+               assign to "../../../data/AuditLog.dat"
+               organization is line sequential
+               file status is ws-audit-log-status.
+      ******************************************************************
+       data division.
+       file section.
+
+      * Input record definitions - 50 bytes to match the layout
+      * Program1.cbl actually writes to valid-data-file (vdl-invoice-
+      * num plus a trailing 14-byte filler); record length is load-
+      * bearing now that this file is indexed, not line sequential.
+       fd valid-data-file
+           record contains 50 characters.
+
+       01 transaction-record.
+           05 tr-code                    pic x.
+               88 tr-code-valid              values "S", "R", "L", "V".
+               88 tr-code-s                  value "S".
+               88 tr-code-r                  value "R".
+               88 tr-code-l                  value "L".
+               88 tr-code-v                  value "V".
+           05 tr-amount                  pic 9(5)v99.
+               88 tr-amount-valid            value 1 thru 99999.99.
+           05 tr-payment-type            pic x(2).
+               88 tr-payment-type-valid      values "CA", "CR", "DB".
+               88 tr-payment-type-ca         value "CA".
+               88 tr-payment-type-cr         value "CR".
+               88 tr-payment-type-db         value "DB".
+           05 tr-store-num               pic 99.
+               88 tr-store-num-valid         values 01 thru 05, 12.
+           05 tr-invoice-num.
+               10 tr-invoice-num-left-1  pic x.
                    88 tr-invoice-num-left-1-valid
                                              values "A" thru "E".
-			   10 tr-invoice-num-left-2  pic x.
+               10 tr-invoice-num-left-2  pic x.
                    88 tr-invoice-num-left-2-valid
                                              values "A" thru "E".
-	           10 tr-invoice-num-dash    pic x(1).
+               10 tr-invoice-num-dash    pic x(1).
                    88 tr-invoice-num-dash-valid
                                              value "-".
-	           10 tr-invoice-num-right   pic 9(6).
+               10 tr-invoice-num-right   pic 9(6).
                    88 tr-invoice-num-right-valid
                                              value 100000 thru 900000.
-		   05 tr-sku-code				 pic x(15).
+           05 tr-sku-code                pic x(15).
+           05 filler                     pic x(14).
+
+      * Output record definitions
+       fd sl-data-file
+           data record is sl-line.
+
+       01 sl-line.
+           05 sll-code                   pic x.
+           05 sll-amount                 pic 9(5)v99.
+           05 sll-payment-type           pic x(2).
+           05 sll-store-num              pic 99.
+           05 sll-invoice-num            pic x(9).
+           05 sll-sku-code               pic x(15).
+
+       fd r-data-file
+           data record is r-line.
+
+       01 r-line.
+           05 rl-code                    pic x.
+           05 rl-amount                  pic 9(5)v99.
+           05 rl-payment-type            pic x(2).
+           05 rl-store-num               pic 99.
+           05 rl-invoice-num             pic x(9).
+           05 rl-sku-code                pic x(15).
+
+       fd counts-and-controls-file
+           data record is report-line
+           record contains 140 characters.
+       01 report-line                    pic x(140).
+
+       fd delimited-export-file
+           data record is export-line
+           record contains 100 characters.
+       01 export-line                    pic x(100).
 
-	  * Output record definitions
-	   fd sl-data-file
-		   data record is sl-line
-		   record contains 60 characters.
+       fd store-master-file
+           data record is sm-record
+           record contains 2 characters.
 
-       01 sl-line                        pic x(36).
+       01 sm-record.
+           05 sm-store-num                pic 99.
 
-       fd r-data-file 
-           data record is r-line
-           record contains 100 characters.
+       fd checkpoint-file
+           data record is ckpt-record
+           record contains 5 characters.
 
-	   01 r-line                         pic x(36).
+       01 ckpt-record.
+           05 ckpt-record-count           pic 9(5).
 
-	   fd counts-and-controls-file
-		   data record is report-line
-		   record contains 100 characters.
-       01 report-line     		         pic x(94).
-	  ******************************************************************
-	   working-storage section.
-	   	  
+       fd control-totals-file
+           data record is ctl-totals-record
+           record contains 10 characters.
+
+       01 ctl-totals-record.
+           05 ctl-record-count            pic 9(5).
+           05 ctl-valid-count              pic 9(5).
+
+       fd audit-log-file
+           data record is audit-log-line
+           record contains 99 characters.
+
+       01 audit-log-line                pic x(99).
+      ******************************************************************
+       working-storage section.
+          
       * Headings 
       * Assignment title heading
       * Assignment title heading
        01 ws-heading1-title.
-		   05 filler					 pic x(1)
+           05 filler                     pic x(1)
                                     value spaces.
-		   05 ws-name			         pic x(11)
+           05 ws-name                    pic x(11)
                                     value "Group 4".
-		   05 filler                     pic x(57)
+           05 filler                     pic x(57)
                                     value spaces.
-           05 ws-assignment-title	     pic x(25)
+           05 ws-assignment-title        pic x(25)
                                     value "Final Project - Program 2".
-		  
+          
       * Page title heading
 
-	   01 ws-heading2-title.
-		   05 filler			         pic x(33)
+       01 ws-heading2-title.
+           05 filler                     pic x(33)
                                     value spaces.
-		   05 ws-title			         pic x(25)
+           05 ws-title                   pic x(25)
                                     value "COUNTS AND CONTROL TOTALS".
-		   05 filler                     pic x(37)
+           05 filler                     pic x(37)
                                     value spaces.
 
       * Cash       Credit   
       * Column headings
-	   01 ws-col-headings-1.
-		   05 filler                     pic x(3)  value spaces.
-		   05 filler                     pic x(5)  value "Store".
-		   05 filler                     pic x(2)  value spaces.
-           05 filler                     pic x(13) value "Sales/Layaway".
-		   05 filler					 pic x(5)  value spaces.
-		   05 filler                     pic x(7)  value "Returns".
-		   05 filler                     pic x(3)  value spaces.
-		   05 filler                     pic x(7)  value "Returns".
-		   05 filler					 pic x(2)  value spaces.
-		   05 filler					 pic x(5)  value "Sales".
-		   05 filler					 pic x(2)  value spaces.
-		   05 filler					 pic x(7)  value "Layaway".
-		   05 filler					 pic x(3)  value spaces.
-		   05 filler					 pic x(5)  value "Debit".
-		   05 filler					 pic x(6)  value spaces.
-		   05 filler					 pic x(4)  value "Cash".
-		   05 filler					 pic x(7)  value spaces.
-		   05 filler					 pic x(6)  value "Credit".
-		   05 filler					 pic x(7)  value spaces.
-
-	   01 ws-col-headings-2.
-		   05 filler                     pic x(5)  value spaces.
-		   05 filler					 pic x(1)  value "#".
-		   05 filler					 pic x(8)  value spaces.
-		   05 filler					 pic x(6)  value "Amount".
-		   05 filler					 pic x(9)  value spaces.
-		   05 filler					 pic x(6)  value "Amount".
-		   05 filler					 pic x(4)  value spaces.
-		   05 filler					 pic x(5)  value "Count".
-		   05 filler					 pic x(3)  value spaces.
-		   05 filler					 pic x(5)  value "Count".
-		   05 filler					 pic x(3)  value spaces.
-		   05 filler					 pic x(5)  value "Count".
-		   05 filler					 pic x(3)  value spaces.
-		   05 filler					 pic x(9)  value "Payment %".
-		   05 filler					 pic x(2)  value spaces.
-		   05 filler					 pic x(9)  value "Payment %".
-		   05 filler					 pic x(2)  value spaces.
-		   05 filler					 pic x(9)  value "Payment %".
-		   05 filler					 pic x(7)  value spaces.
-
-
-      * Individual formatted record line
-	   01 ws-store-line. 
-           05 ws-store-detail-line             occurs 6 times.
-			   10 filler                 pic x(5)  value spaces.
+       01 ws-col-headings-1.
+           05 filler                     pic x(3)  value spaces.
+           05 filler                     pic x(5)  value "Store".
+           05 filler                     pic x(2)  value spaces.
+           05 filler                    pic x(13) value "Sales/Layaway".
+           05 filler                     pic x(5)  value spaces.
+           05 filler                     pic x(7)  value "Returns".
+           05 filler                     pic x(3)  value spaces.
+           05 filler                     pic x(7)  value "Returns".
+           05 filler                     pic x(2)  value spaces.
+           05 filler                     pic x(5)  value "Sales".
+           05 filler                     pic x(2)  value spaces.
+           05 filler                     pic x(7)  value "Layaway".
+           05 filler                     pic x(3)  value spaces.
+           05 filler                     pic x(5)  value "Debit".
+           05 filler                     pic x(6)  value spaces.
+           05 filler                     pic x(4)  value "Cash".
+           05 filler                     pic x(7)  value spaces.
+           05 filler                     pic x(6)  value "Credit".
+           05 filler                     pic x(7)  value spaces.
+           05 filler                     pic x(7)  value "R-Debit".
+           05 filler                     pic x(4)  value spaces.
+           05 filler                     pic x(6)  value "R-Cash".
+           05 filler                     pic x(5)  value spaces.
+           05 filler                     pic x(8)  value "R-Credit".
+           05 filler                     pic x(3)  value spaces.
+
+       01 ws-col-headings-2.
+           05 filler                     pic x(5)  value spaces.
+           05 filler                     pic x(1)  value "#".
+           05 filler                     pic x(8)  value spaces.
+           05 filler                     pic x(6)  value "Amount".
+           05 filler                     pic x(9)  value spaces.
+           05 filler                     pic x(6)  value "Amount".
+           05 filler                     pic x(4)  value spaces.
+           05 filler                     pic x(5)  value "Count".
+           05 filler                     pic x(3)  value spaces.
+           05 filler                     pic x(5)  value "Count".
+           05 filler                     pic x(3)  value spaces.
+           05 filler                     pic x(5)  value "Count".
+           05 filler                     pic x(3)  value spaces.
+           05 filler                     pic x(9)  value "Payment %".
+           05 filler                     pic x(2)  value spaces.
+           05 filler                     pic x(9)  value "Payment %".
+           05 filler                     pic x(2)  value spaces.
+           05 filler                     pic x(9)  value "Payment %".
+           05 filler                     pic x(7)  value spaces.
+           05 filler                     pic x(9)  value "Payment %".
+           05 filler                     pic x(2)  value spaces.
+           05 filler                     pic x(9)  value "Payment %".
+           05 filler                     pic x(2)  value spaces.
+           05 filler                     pic x(9)  value "Payment %".
+           05 filler                     pic x(2)  value spaces.
+
+
+      * Individual formatted record line. Sized to comfortably hold
+      * every store loaded from store-master-file plus one extra slot
+      * (ws-unknown-index) reserved for transactions whose store number
+      * is not found in the master - see 305-populate-store-nums and
+      * 402-get-store-index.
+       01 ws-store-line.
+           05 ws-store-detail-line             occurs 21 times.
+               10 filler                 pic x(5)  value spaces.
                10 ws-store-num           pic 9(2).
-			   10 filler                 pic x(5)  value spaces.
-			   10 ws-sl-amount           pic $$$,$$9.99
-											       value 0.
-			   10 filler                 pic x(3)  value spaces.
-			   10 ws-r-amount            pic $$,$$9.99
+               10 filler                 pic x(5)  value spaces.
+               10 ws-sl-amount           pic $$$,$$9.99
                                                    value 0.
-			   10 filler                 pic x(5)  value spaces. 
-			   10 ws-r-count             pic zz9   value 0.
-			   10 filler                 pic x(6)  value spaces.
-			   10 ws-s-count             pic zz9   value 0.
-			   10 filler                 pic x(5)  value spaces.
-			   10 ws-l-count             pic zz9   value 0.
-			   10 filler                 pic x(5)  value spaces.
-		       10 ws-debit-per		     pic 99.9  value 0.
-			   10 filler                 pic x(7)  value spaces.
-			   10 ws-cash-per		     pic 99.9  value 0.
-			   10 filler                 pic x(8)  value spaces.
-			   10 ws-credit-per		     pic 99.9  value 0.
-           
+               10 filler                 pic x(3)  value spaces.
+               10 ws-r-amount            pic $$,$$9.99
+                                                   value 0.
+               10 filler                 pic x(5)  value spaces. 
+               10 ws-r-count             pic zz9   value 0.
+               10 filler                 pic x(6)  value spaces.
+               10 ws-s-count             pic zz9   value 0.
+               10 filler                 pic x(5)  value spaces.
+               10 ws-l-count             pic zz9   value 0.
+               10 filler                 pic x(5)  value spaces.
+               10 ws-debit-per           pic 99.9  value 0.
+               10 filler                 pic x(7)  value spaces.
+               10 ws-cash-per            pic 99.9  value 0.
+               10 filler                 pic x(8)  value spaces.
+               10 ws-credit-per          pic 99.9  value 0.
+               10 filler                 pic x(7)  value spaces.
+               10 ws-r-debit-per         pic 99.9  value 0.
+               10 filler                 pic x(7)  value spaces.
+               10 ws-r-cash-per          pic 99.9  value 0.
+               10 filler                 pic x(7)  value spaces.
+               10 ws-r-credit-per        pic 99.9  value 0.
+
                
            05 filler                     pic x(4)  value spaces.
-		   05 ws-raw-data                pic x(36).
+           05 ws-raw-data                pic x(36).
 
  
       * Summary lines
        01 ws-horizontal-rule.
-		   05 ws-summary-hor-rule-line-1 pic x(47)
-				value "-----------------------------------------------".
-		   05 ws-summary-hor-rule-line-2 pic x(47)
-	   		    value "-----------------------------------------------".
-		   01 ws-summary-line.
-	       05 ws-summary-heading		 pic x(29)
-		        value "         TRANSACTION SUMMARY".
-
-	   01 ws-transaction-code-counts.
-		   05 ws-s-count-line.
-			   10 filler                 pic x(3) 
-		                           value spaces.
-		       10 filler				 pic x(25)
-	   							   value "Number of S Transactions:".
-		       10 filler				 pic x(12)
-	   							   value spaces.
-		       10 ws-code-s-count	     pic zz9
+           05 ws-summary-hor-rule-line-1 pic x(47)
+                value "-----------------------------------------------".
+           05 ws-summary-hor-rule-line-2 pic x(47)
+                value "-----------------------------------------------".
+           01 ws-summary-line.
+           05 ws-summary-heading         pic x(29)
+                value "         TRANSACTION SUMMARY".
+
+       01 ws-transaction-code-counts.
+           05 ws-s-count-line.
+               10 filler                 pic x(3) 
+                                   value spaces.
+               10 filler                 pic x(25)
+                                   value "Number of S Transactions:".
+               10 filler                 pic x(12)
+                                   value spaces.
+               10 ws-code-s-count        pic zz9
                                    value 0.
-		    05 ws-l-count-line.
-			   10 filler                 pic x(3) 
-		                           value spaces.
-		       10 filler				 pic x(25)
-	   							   value "Number of L Transactions:".
-		       10 filler				 pic x(12)
-	   							   value spaces.
-		       10 ws-code-l-count	     pic zz9
+            05 ws-l-count-line.
+               10 filler                 pic x(3) 
+                                   value spaces.
+               10 filler                 pic x(25)
+                                   value "Number of L Transactions:".
+               10 filler                 pic x(12)
+                                   value spaces.
+               10 ws-code-l-count        pic zz9
                                    value 0.
-		    05 ws-sl-count-line.
-			   10 filler                 pic x(3) 
-		                           value spaces.
-               10 filler				 pic x(27)
-	   							   value "Number of S&L Transactions:".
-		       10 filler				 pic x(10)
-	   							   value spaces.
-		       10 ws-code-sl-count	     pic zz9
+            05 ws-sl-count-line.
+               10 filler                 pic x(3) 
+                                   value spaces.
+               10 filler                 pic x(27)
+                                   value "Number of S&L Transactions:".
+               10 filler                 pic x(10)
+                                   value spaces.
+               10 ws-code-sl-count       pic zz9
                                    value 0.
-		    05 ws-r-count-line.
-			   10 filler                 pic x(3) 
-		                           value spaces.
-		       10 filler				 pic x(25)
-	   							   value "Number of R Transactions:".
-		       10 filler				 pic x(12)
-	   							   value spaces.
-		       10 ws-code-r-count	     pic zz9
+            05 ws-r-count-line.
+               10 filler                 pic x(3)
+                                   value spaces.
+               10 filler                 pic x(25)
+                                   value "Number of R Transactions:".
+               10 filler                 pic x(12)
+                                   value spaces.
+               10 ws-code-r-count        pic zz9
                                    value 0.
-		   
+            05 ws-v-count-line.
+               10 filler                 pic x(3)
+                                   value spaces.
+               10 filler                 pic x(25)
+                                   value "Number of V Transactions:".
+               10 filler                 pic x(12)
+                                   value spaces.
+               10 ws-code-v-count        pic zz9
+                                   value 0.
+
        01 ws-total-code-amounts.
-		   05 ws-s-total-amount-line.
-			   10 filler                 pic x(3) 
-		                           value spaces.
-			   10 filler                 pic x(22)
-							       value "S Record Total Amount:".
-			   10 filler                 pic x(8)
-		                           value spaces.
-               10 ws-s-total-amount	     pic $zzz,zz9.99.
-		   05 ws-l-total-amount-line.
-			   10 filler                 pic x(3) 
-		                           value spaces.
-			   10 filler                 pic x(22)
-							       value "L Record Total Amount:".
-			   10 filler                 pic x(8)
-		                           value spaces.
-               10 ws-l-total-amount	     pic $zzz,zz9.99.
-		   05 ws-sl-total-amount-line.
-			   10 filler                 pic x(3) 
-		                           value spaces.
-			   10 filler                 pic x(23)
-							       value "SL Record Total Amount:".
-			   10 filler                 pic x(7)
-		                           value spaces.
-               10 ws-sl-total-amount	 pic $zzz,zz9.99.
-
-		   05 ws-r-total-amount-line.
-			   10 filler                 pic x(3) 
-		                           value spaces.
-			   10 filler                 pic x(22)
-							       value "R Record Total Amount:".
-			   10 filler                 pic x(8)
-		                           value spaces.
-               10 ws-r-total-amount	     pic $zzz,zz9.99.
-
-	   01 ws-grand-total-line.
-		   05 filler                     pic x(3) 
-		                           value spaces.
-		   05 filler                     pic x(22)
-							       value "Grand Total Amount:".
-		   05 filler                     pic x(8)
-		                           value spaces.
+           05 ws-s-total-amount-line.
+               10 filler                 pic x(3) 
+                                   value spaces.
+               10 filler                 pic x(22)
+                                   value "S Record Total Amount:".
+               10 filler                 pic x(8)
+                                   value spaces.
+               10 ws-s-total-amount      pic $zzz,zz9.99.
+           05 ws-l-total-amount-line.
+               10 filler                 pic x(3) 
+                                   value spaces.
+               10 filler                 pic x(22)
+                                   value "L Record Total Amount:".
+               10 filler                 pic x(8)
+                                   value spaces.
+               10 ws-l-total-amount      pic $zzz,zz9.99.
+           05 ws-sl-total-amount-line.
+               10 filler                 pic x(3) 
+                                   value spaces.
+               10 filler                 pic x(23)
+                                   value "SL Record Total Amount:".
+               10 filler                 pic x(7)
+                                   value spaces.
+               10 ws-sl-total-amount     pic $zzz,zz9.99.
+
+           05 ws-r-total-amount-line.
+               10 filler                 pic x(3) 
+                                   value spaces.
+               10 filler                 pic x(22)
+                                   value "R Record Total Amount:".
+               10 filler                 pic x(8)
+                                   value spaces.
+               10 ws-r-total-amount      pic $zzz,zz9.99.
+
+       01 ws-grand-total-line.
+           05 filler                     pic x(3) 
+                                   value spaces.
+           05 filler                     pic x(22)
+                                   value "Grand Total Amount:".
+           05 filler                     pic x(8)
+                                   value spaces.
            05 ws-grand-total-amount      pic $zzz,zz9.99 value 0.
-	  * Execution display variables
-	   01 ws-execution-messages.
-		   05 ws-status-message          pic x(34)
+
+      * Cross-stage reconciliation against A6-DataValidation's end of
+      * run control totals - flags a mismatch instead of letting the
+      * two stages' counts quietly disagree.
+       01 ws-reconciliation-ok-line.
+           05 filler                     pic x(3)  value spaces.
+           05 filler                     pic x(63)
+                value "RECONCILIATION OK - PROGRAM1 VALID COUNT MATCHES
+      -    "PROGRAM2 COUNT".
+
+       01 ws-reconciliation-bad-line.
+           05 filler                     pic x(3)  value spaces.
+           05 filler                     pic x(35)
+                value "RECONCILIATION MISMATCH - PROGRAM1=".
+           05 ws-recon-program1-count    pic zzzz9.
+           05 filler                     pic x(10)
+                value " PROGRAM2=".
+           05 ws-recon-program2-count    pic zzzz9.
+
+      * Independent re-sum of the per-store table, crossfooted against
+      * the running totals 410-check-trans-code accumulated as each
+      * record was read - catches a record landing in the wrong store
+      * bucket (see ws-unknown-index above) that the per-store and
+      * company-wide figures would otherwise disagree on silently.
+       01 ws-crossfoot-ok-line.
+           05 filler                     pic x(3)  value spaces.
+           05 filler                     pic x(45)
+                value "CROSSFOOT OK - STORE TOTALS MATCH SL/R TOTALS".
+
+       01 ws-crossfoot-bad-line.
+           05 filler                     pic x(3)  value spaces.
+           05 filler                     pic x(26)
+                value "CROSSFOOT MISMATCH - SL=".
+           05 ws-crossfoot-sl-total      pic zzzzz9.99.
+           05 filler                     pic x(6)
+                value " CALC=".
+           05 ws-crossfoot-sl-calc       pic zzzzz9.99.
+           05 filler                     pic x(5)
+                value " R=".
+           05 ws-crossfoot-r-total       pic zzzzz9.99.
+           05 filler                     pic x(6)
+                value " CALC=".
+           05 ws-crossfoot-r-calc        pic zzzzz9.99.
+      * Execution display variables
+       01 ws-execution-messages.
+           05 ws-status-message          pic x(34)
                            value "Sorting valid transaction records.".
-	       05 ws-output-dest-message     pic x(36)
+           05 ws-output-dest-message     pic x(36)
                            value "Please proceed to the 'data' folder.".
-		   05 ws-exit-message            pic x(36)
+           05 ws-exit-message            pic x(36)
                            value "Press any key to exit the program...".
 
       * Counters
        01 ws-counters.
-		   05 ws-page-count              pic 99    value 1.
-		   05 ws-store-count			 pic 99	   value 6.
-	       05 ws-line-count              pic 99    value 0.
-	       05 ws-record-count            pic 9(3)  value 0.
-		   05 ws-store-counter			 pic 9(3)  value 1.
-	  * Transaction code counters
-		   05 ws-input-count             pic 9(3)  value 0.
-		   05 ws-calc-code-s-count	     pic 9(3)  value 0.
-		   05 ws-calc-code-l-count	     pic 9(3)  value 0.
-		   05 ws-calc-code-r-count	     pic 9(3)  value 0.
-		   05 ws-calc-code-sl-count	     pic 9(3)  value 0.
+           05 ws-page-count              pic 99    value 1.
+           05 ws-store-count             pic 99    value 0.
+           05 ws-unknown-index           pic 99    value 0.
+           05 ws-line-count              pic 99    value 0.
+           05 ws-record-count            pic 9(5)  value 0.
+           05 ws-store-counter           pic 9(3)  value 1.
+           05 ws-search-index            pic 99    value 0.
+      * Transaction code counters
+           05 ws-input-count             pic 9(3)  value 0.
+           05 ws-calc-code-s-count       pic 9(3)  value 0.
+           05 ws-calc-code-l-count       pic 9(3)  value 0.
+           05 ws-calc-code-r-count       pic 9(3)  value 0.
+           05 ws-calc-code-sl-count      pic 9(3)  value 0.
+           05 ws-calc-code-v-count       pic 9(3)  value 0.
 
       * Payment types
-		   05 ws-ca-count				 pic 9(3)    occurs 6 times.
-		   05 ws-cr-count				 pic 9(3)    occurs 6 times.
-		   05 ws-db-count				 pic 9(3)    occurs 6 times.
-		   05 ws-sales-trans-count   	 pic 9(3)	 occurs 6 times.
-		   05 ws-calc-r-count			 pic 9(3)	 occurs 6 times.
-		   05 ws-calc-s-count			 pic 9(3)	 occurs 6 times.
-		   05 ws-calc-l-count			 pic 9(3)	 occurs 6 times.
-
-	   01 ws-calcs.
-		   05 ws-calc-s-total-amount     pic 9(6)v99
+           05 ws-ca-count                pic 9(3)    occurs 21 times.
+           05 ws-cr-count                pic 9(3)    occurs 21 times.
+           05 ws-db-count                pic 9(3)    occurs 21 times.
+           05 ws-sales-trans-count       pic 9(3)    occurs 21 times.
+           05 ws-calc-r-count            pic 9(3)    occurs 21 times.
+           05 ws-calc-s-count            pic 9(3)    occurs 21 times.
+           05 ws-calc-l-count            pic 9(3)    occurs 21 times.
+
+      * Payment types on Returns, tracked separately from the Sales/
+      * Layaway counts above since they're percentages of a different
+      * base (ws-calc-r-count, not ws-sales-trans-count).
+           05 ws-r-ca-count              pic 9(3)    occurs 21 times.
+           05 ws-r-cr-count              pic 9(3)    occurs 21 times.
+           05 ws-r-db-count              pic 9(3)    occurs 21 times.
+
+       01 ws-store-found-flag            pic x     value space.
+           88 ws-store-found                       value "y".
+
+       01 ws-calcs.
+           05 ws-calc-s-total-amount     pic 9(6)v99
                                                    value 0.
-		   05 ws-calc-r-total-amount     pic 9(6)v99
+           05 ws-calc-r-total-amount     pic 9(6)v99
                                                    value 0.
-		   05 ws-calc-l-total-amount     pic 9(6)v99
+           05 ws-calc-l-total-amount     pic 9(6)v99
                                                    value 0.
-		   05 ws-calc-sl-total-amount    pic 9(6)v99
+           05 ws-calc-sl-total-amount    pic 9(6)v99
                                                    value 0.
-		   05 ws-calc-grand-total        pic 9(6)v99
+           05 ws-calc-grand-total        pic 9(6)v99
                                                    value 0.
-		   05 ws-calc-sl-amount			 pic 9(6)v99 occurs 12 times.
-		   05 ws-calc-r-amount           pic 9(6)v99 occurs 12 times.
-		   05 ws-calc-per				 pic 99v999
+           05 ws-calc-sl-amount          pic 9(6)v99 occurs 21 times.
+           05 ws-calc-r-amount           pic 9(6)v99 occurs 21 times.
+           05 ws-calc-per                pic 99v999
                                                    value 0.
-	   01 ws-store-index                 pic 9     value 0.
-	       
+       01 ws-store-index                 pic 99    value 0.
+
+      * Scratch accumulators for the crossfoot re-sum in
+      * 620-crossfoot-check - kept separate from ws-calc-sl-total-
+      * amount/ws-calc-r-total-amount so the re-sum can be compared
+      * against those running totals instead of overwriting them.
+       01 ws-crossfoot-totals.
+           05 ws-crossfoot-sl-amount     pic 9(6)v99 value 0.
+           05 ws-crossfoot-r-amount      pic 9(6)v99 value 0.
+
+      * Unknown-store footer note, written only when slot
+      * ws-unknown-index actually picked up any transactions.
+       01 ws-unknown-store-note.
+           05 filler                     pic x(3)  value spaces.
+           05 filler                     pic x(50)
+                value "Store 99 not found on store master file.".
+
+      * One comma-delimited row per store for delimited-export-file,
+      * built from the same figures 605-write-store-line prints, but
+      * as plain numeric fields instead of dollar-edited columns.
+       01 ws-delim-header-line.
+           05 filler                      pic x(48)
+               value "Store,SL-Amount,R-Amount,S-Count,R-Count,L-Count".
+           05 filler                      pic x(48)
+               value ",Debit%,Cash%,Credit%,R-Debit%,R-Cash%,R-Credit%".
+       01 ws-delim-line.
+           05 wsd-store-num               pic 9(2).
+           05 filler                      pic x     value ",".
+           05 wsd-sl-amount                pic 9(6).99.
+           05 filler                      pic x     value ",".
+           05 wsd-r-amount                 pic 9(6).99.
+           05 filler                      pic x     value ",".
+           05 wsd-s-count                  pic 9(3).
+           05 filler                      pic x     value ",".
+           05 wsd-r-count                  pic 9(3).
+           05 filler                      pic x     value ",".
+           05 wsd-l-count                  pic 9(3).
+           05 filler                      pic x     value ",".
+           05 wsd-debit-per                pic 99.9.
+           05 filler                      pic x     value ",".
+           05 wsd-cash-per                 pic 99.9.
+           05 filler                      pic x     value ",".
+           05 wsd-credit-per               pic 99.9.
+           05 filler                      pic x     value ",".
+           05 wsd-r-debit-per              pic 99.9.
+           05 filler                      pic x     value ",".
+           05 wsd-r-cash-per               pic 99.9.
+           05 filler                      pic x     value ",".
+           05 wsd-r-credit-per             pic 99.9.
+
+      * Indexed file statuses
+       01 ws-valid-data-status           pic xx    value spaces.
+       01 ws-sl-data-status              pic xx    value spaces.
+       01 ws-r-data-status               pic xx    value spaces.
+
+      * Restart/checkpoint working fields
+       01 ws-checkpoint-status           pic xx    value spaces.
+       01 ws-restart-count               pic 9(5)  value 0.
+       01 ws-skip-counter                pic 9(5)  value 0.
+       77 ws-checkpoint-interval         pic 9(3)  value 10.
+       77 ws-checkpoint-remainder        pic 9(3)  value 0.
+       77 ws-checkpoint-quotient         pic 9(3)  value 0.
+       01 ws-restart-message.
+           05 filler                     pic x(17)
+                             value "RESTARTING AFTER".
+           05 ws-restart-message-count   pic zzzz9.
+           05 filler                     pic x(8)
+                             value " RECORDS".
+
+      * Cross-stage reconciliation working fields
+       01 ws-control-totals-status       pic xx    value spaces.
+       01 ws-program1-valid-count        pic 9(5)  value 0.
+
+      * Audit-log file status and this run's start/end timestamps
+       01 ws-audit-log-status            pic xx    value spaces.
+       01 ws-run-start-time              pic 9(8)  value 0.
+       01 ws-run-end-time                pic 9(8)  value 0.
+
+      * Formatted audit-log line - built up in working storage (same
+      * as every other report line in this program) and written out
+      * via WRITE ... FROM, since the file section itself is just the
+      * flat PIC X(99) audit-log-line above.
+       01 ws-audit-log-line.
+           05 adl-program-name           pic x(31).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(5)   value "DATE:".
+           05 adl-run-date                pic 9(8).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(6)   value "START:".
+           05 adl-start-time              pic 9(8).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(4)   value "END:".
+           05 adl-end-time                pic 9(8).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(5)   value "READ:".
+           05 adl-records-read            pic 9(5).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(9)   value "REJECTED:".
+           05 adl-records-rejected        pic 9(5).
+
       * Utility constants
        77 ws-one                         pic 9        value 1.
-	   77 ws-two                         pic 9        value 2.
-	   77 ws-three                       pic 9        value 3.
+       77 ws-two                         pic 9        value 2.
+       77 ws-three                       pic 9        value 3.
        77 ws-four                        pic 9        value 4.
-	   77 ws-five                        pic 9        value 5.
-	   77 ws-six						 pic 9		  value 6.
-	   77 ws-twelve                      pic 99       value 12.
-	   77 ws-zero                        pic 9        value 0.
-	   77 ws-file-empty                  pic x        value "y".
-	   77 ws-eof-flag                    pic x(1)     value "n".
-	   77 ws-blank                       pic x        value space.
+       77 ws-five                        pic 9        value 5.
+       77 ws-zero                        pic 9        value 0.
+       77 ws-file-empty                  pic x        value "y".
+       77 ws-eof-flag                    pic x(1)     value "n".
+       77 ws-sm-eof-flag                 pic x        value "n".
+       77 ws-blank                       pic x        value space.
       ******************************************************************
        procedure division.
 
        000-main.
+           accept ws-run-start-time   from time.
+           perform 103-determine-restart-point.
            perform 100-open-files.
-	   	   perform 200-initial-read.
-		   perform 305-populate-store-nums.
-		   perform 310-print-page-header.
+           perform 105-check-for-restart.
+           perform 200-initial-read.
+           perform 305-populate-store-nums.
+           perform 310-print-page-header.
 
            perform 300-process-pages
-	   		   until ws-eof-flag equals ws-file-empty.
+               until ws-eof-flag = ws-file-empty.
            perform 600-print-totals.
-		   perform 700-close-files.
+           perform 750-write-audit-log.
+           perform 700-close-files.
 
       * Inform user of program status and exit process
            display ws-status-message.
            
-		   display ws-blank.
-		   display ws-output-dest-message.
+           display ws-blank.
+           display ws-output-dest-message.
            
-		   display ws-blank.
-		   display ws-exit-message.
-	   
+           display ws-blank.
+           display ws-exit-message.
+       
       * End the program
-		   accept return-code.
+           accept return-code.
+
+           goback.
+
+      * Determine before any output file is opened whether this run is
+      * resuming after a checkpoint, so 100-open-files can extend
+      * those files instead of truncating the prior run's output.
+       103-determine-restart-point.
+           open input checkpoint-file.
+
+           if (ws-checkpoint-status = "00")
+               read checkpoint-file
+                   at end move 0 to ckpt-record-count
+               end-read
+               move ckpt-record-count to ws-restart-count
+               close checkpoint-file
+           end-if.
 
-		   goback.
+       100-open-files.
+           open input  valid-data-file.
+
+           if (ws-restart-count > 0)
+               open i-o    sl-data-file
+               open i-o    r-data-file
+               open extend counts-and-controls-file
+               open extend delimited-export-file
+           else
+               open output sl-data-file
+               open output r-data-file
+               open output counts-and-controls-file
+               open output delimited-export-file
+
+               write export-line from ws-delim-header-line
+           end-if.
 
-	   100-open-files.    
-		   open input  valid-data-file.
-		   open output sl-data-file.
-		   open output r-data-file.
-           open output counts-and-controls-file.
+      * If a prior run left a non-zero checkpoint, skip ahead past the
+      * records it already processed instead of starting over.
+       105-check-for-restart.
+           if (ws-restart-count > 0)
+               move ws-restart-count  to ws-record-count
+               move ws-restart-count  to ws-restart-message-count
+               display ws-restart-message
+
+               perform 106-skip-ahead
+                 varying ws-skip-counter from ws-one by ws-one
+                 until ws-skip-counter > ws-restart-count
+           end-if.
 
-	   200-initial-read.
-		   read valid-data-file
-		       at end move ws-file-empty
+       106-skip-ahead.
+           read valid-data-file
+               at end move ws-file-empty
+                                      to ws-eof-flag.
+
+       200-initial-read.
+           read valid-data-file
+               at end move ws-file-empty
                                       to ws-eof-flag.
 
        300-process-pages.
-	   		        
+                    
       * Process data on pages for entire input file
-		   perform 400-process-lines until
-			    ws-eof-flag = ws-file-empty.
-	   305-populate-store-nums.
-		   move ws-one                to ws-store-num(ws-one).
-		   move ws-two                to ws-store-num(ws-two).
-		   move ws-three              to ws-store-num(ws-three).
-		   move ws-four               to ws-store-num(ws-four).
-		   move ws-five               to ws-store-num(ws-five).
-		   move ws-twelve             to ws-store-num(ws-six).
-
-		   perform 406-populate-table
-			 until ws-store-counter > ws-store-count.
-
-		   move ws-one                to ws-store-counter.
-	   310-print-page-header.
-		   write report-line from ws-blank.
-		   write report-line from ws-heading1-title.
-		   write report-line from ws-blank.
-		   write report-line from ws-heading2-title.
-
-		   write report-line from ws-col-headings-1
-			 after advancing ws-one line.
-
-		   write report-line from ws-col-headings-2
-			 after advancing ws-one line.
-
-		   write report-line from spaces
+           perform 400-process-lines until
+                ws-eof-flag = ws-file-empty.
+      * Load the active store numbers from store-master-file instead of
+      * a hardcoded list, so a new store is a data change, not a
+      * recompile. ws-unknown-index is the slot reserved for any
+      * transaction whose store number is not on the master file - see
+      * 402-get-store-index and 600-print-totals.
+       305-populate-store-nums.
+           open input store-master-file.
+
+           read store-master-file
+               at end move ws-file-empty to ws-sm-eof-flag.
+
+           perform 306-load-store-master
+             until ws-sm-eof-flag = ws-file-empty.
+
+           close store-master-file.
+
+           add ws-one                 to ws-store-count
+             giving ws-unknown-index.
+
+           move 99                    to ws-store-num(ws-unknown-index).
+
+       306-load-store-master.
+           add ws-one                 to ws-store-count.
+           move sm-store-num          to ws-store-num(ws-store-count).
+
+           read store-master-file
+               at end move ws-file-empty to ws-sm-eof-flag.
+       310-print-page-header.
+           write report-line from ws-blank.
+           write report-line from ws-heading1-title.
+           write report-line from ws-blank.
+           write report-line from ws-heading2-title.
+
+           write report-line from ws-col-headings-1
+             after advancing ws-one line.
+
+           write report-line from ws-col-headings-2
+             after advancing ws-one line.
+
+           write report-line from spaces
              after advancing ws-one line.
 
        320-print-report-header.
       *    write report-line from ws-heading1-name-line.
 
-	   330-print-headings.
+       330-print-headings.
       * Print both overall report and column headings
-		   perform 320-print-report-header.
-		   perform 310-print-page-header.
+           perform 320-print-report-header.
+           perform 310-print-page-header.
 
-	   400-process-lines.
-	  * Assign record number and increment counter
-		   add ws-one                 to ws-record-count.
+       400-process-lines.
+      * Assign record number and increment counter
+           add ws-one                 to ws-record-count.
 
-		   move transaction-record    to ws-raw-data.
+           move transaction-record    to ws-raw-data.
 
-	  * Populate table with store numbers
+      * Populate table with store numbers
 
-		   perform 402-get-store-index.
+           perform 402-get-store-index.
            perform 410-check-trans-code.
+           perform 407-write-checkpoint-if-due.
 
-		   read valid-data-file
-		       at end move ws-file-empty
+           read valid-data-file
+               at end move ws-file-empty
                                       to ws-eof-flag.
-	   402-get-store-index.
-		   evaluate (tr-store-num)
-			   when ws-one
-				   move ws-one        to ws-store-index
-			   when ws-two
-				   move ws-two        to ws-store-index
-			   when ws-three
-				   move ws-three      to ws-store-index
-			   when ws-four
-				   move ws-four       to ws-store-index
-			   when ws-five
-				   move ws-five       to ws-store-index
-			   when ws-twelve
-				   move ws-six        to ws-store-index
-			end-evaluate.
-	   
-	   406-populate-table.
-		   add ws-one                 to ws-store-counter.
-
-		  
-	   410-check-trans-code. 
+
+      * Record the current record count as the restart point for a
+      * future run, every ws-checkpoint-interval records. Line-
+      * sequential output can only be appended to, so the file is
+      * reopened for output each time to replace its single record
+      * with the latest count.
+       407-write-checkpoint-if-due.
+           divide ws-record-count by ws-checkpoint-interval
+             giving ws-checkpoint-quotient
+             remainder ws-checkpoint-remainder.
+
+           if (ws-checkpoint-remainder = ws-zero)
+               open output checkpoint-file
+               move ws-record-count   to ckpt-record-count
+               write ckpt-record
+               close checkpoint-file
+           end-if.
+      * Linear search of the store table loaded by 305-populate-store-
+      * nums. Falls back to ws-unknown-index on no match instead of
+      * silently leaving ws-store-index pointing at whatever store it
+      * last matched.
+       402-get-store-index.
+           move ws-blank              to ws-store-found-flag.
+           move ws-one                to ws-search-index.
+
+           perform 403-search-store-table
+             until (ws-search-index > ws-store-count)
+                or (ws-store-found).
+
+           if not ws-store-found
+               move ws-unknown-index  to ws-store-index.
+
+       403-search-store-table.
+           if (tr-store-num = ws-store-num(ws-search-index))
+               move ws-search-index   to ws-store-index
+               move "y"               to ws-store-found-flag
+           else
+               add ws-one             to ws-search-index
+           end-if.
+
+       410-check-trans-code. 
       * Increment valid item code counters, or produce code error
-		   if (tr-code-s) then
-			   add ws-one             to ws-calc-code-s-count
-			   add ws-one             to ws-calc-s-count(ws-store-index)
-			   move ws-calc-s-count(ws-store-index)
+           if (tr-code-s) then
+               add ws-one             to ws-calc-code-s-count
+               add ws-one             to ws-calc-s-count(ws-store-index)
+               move ws-calc-s-count(ws-store-index)
                                       to ws-s-count(ws-store-index)
-			   add tr-amount          to ws-calc-s-total-amount
-			        
-			   add tr-amount          to ws-calc-sl-amount(ws-store-index)
-
-			   move ws-calc-sl-amount(ws-store-index)
-				                      to ws-sl-amount(ws-store-index)
-
-			   write sl-line from ws-raw-data
-			   perform 420-check-payment-type
-		   else if (tr-code-r) then
-			   add ws-one             to ws-calc-code-r-count
-			   add ws-one             to ws-calc-r-count(ws-store-index)
-			   move ws-calc-r-count(ws-store-index)
-				                      to ws-r-count(ws-store-index)
+               add tr-amount          to ws-calc-s-total-amount
+                    
+               add tr-amount        to ws-calc-sl-amount(ws-store-index)
+
+               move ws-calc-sl-amount(ws-store-index)
+                                      to ws-sl-amount(ws-store-index)
+
+               write sl-line from ws-raw-data
+               perform 420-check-payment-type
+           else if (tr-code-r) then
+               add ws-one             to ws-calc-code-r-count
+               add ws-one             to ws-calc-r-count(ws-store-index)
+               move ws-calc-r-count(ws-store-index)
+                                      to ws-r-count(ws-store-index)
                add tr-amount          to ws-calc-r-total-amount
 
-			   add tr-amount          to ws-calc-r-amount(ws-store-index)
+               add tr-amount         to ws-calc-r-amount(ws-store-index)
 
-			   move ws-calc-r-amount(ws-store-index)
-					                  to ws-r-amount(ws-store-index)
+               move ws-calc-r-amount(ws-store-index)
+                                      to ws-r-amount(ws-store-index)
 
-			   write r-line from ws-raw-data
-		   else if (tr-code-l) then
-			   add ws-one             to ws-calc-code-l-count
-			   add ws-one             to ws-calc-l-count(ws-store-index)
-			   move ws-calc-l-count(ws-store-index)
-				                      to ws-l-count(ws-store-index)
-			   add tr-amount          to ws-calc-l-total-amount
-			   add tr-amount          to ws-calc-sl-amount(ws-store-index)
-			   move ws-calc-sl-amount(ws-store-index)
-					                  to ws-sl-amount(ws-store-index)
-			   write sl-line from ws-raw-data
+               write r-line from ws-raw-data
+               perform 421-check-return-payment-type
+           else if (tr-code-l) then
+               add ws-one             to ws-calc-code-l-count
+               add ws-one             to ws-calc-l-count(ws-store-index)
+               move ws-calc-l-count(ws-store-index)
+                                      to ws-l-count(ws-store-index)
+               add tr-amount          to ws-calc-l-total-amount
+               add tr-amount        to ws-calc-sl-amount(ws-store-index)
+               move ws-calc-sl-amount(ws-store-index)
+                                      to ws-sl-amount(ws-store-index)
+               write sl-line from ws-raw-data
 
                perform 420-check-payment-type
+           else if (tr-code-v) then
+               add ws-one             to ws-calc-code-v-count
            end-if.
 
-		   add ws-calc-code-l-count   to ws-calc-code-s-count
-			 giving ws-code-sl-count.
+           add ws-calc-code-l-count   to ws-calc-code-s-count
+             giving ws-code-sl-count.
 
-		   add ws-calc-l-total-amount to ws-calc-s-total-amount
-			 giving ws-calc-sl-total-amount.
+           add ws-calc-l-total-amount to ws-calc-s-total-amount
+             giving ws-calc-sl-total-amount.
 
-	   420-check-payment-type. 
-		   
-		   if (tr-payment-type-db) then
-			   add ws-one             to ws-db-count(ws-store-index)
-		   end-if.
+       420-check-payment-type. 
+           
+           if (tr-payment-type-db) then
+               add ws-one             to ws-db-count(ws-store-index)
+           end-if.
 
-		   if (tr-payment-type-ca) then
-			   add ws-one             to ws-ca-count(ws-store-index)
-		   end-if.
+           if (tr-payment-type-ca) then
+               add ws-one             to ws-ca-count(ws-store-index)
+           end-if.
 
-		   if (tr-payment-type-cr) then
-			   add ws-one             to ws-cr-count(ws-store-index)
-		   end-if.
+           if (tr-payment-type-cr) then
+               add ws-one             to ws-cr-count(ws-store-index)
+           end-if.
 
-		   add ws-calc-s-count(ws-store-index)
+           add ws-calc-s-count(ws-store-index)
                                       to ws-calc-l-count(ws-store-index)
-		     giving ws-sales-trans-count(ws-store-index).
+             giving ws-sales-trans-count(ws-store-index).
 
-		   perform 430-update-payment-percentages.
+           perform 430-update-payment-percentages.
 
 
        430-update-payment-percentages.
 
-      * Recalculate percentages for each payment type in current store     
+      * Recalculate percentages for each payment type in current store  
       * Calculate credit transaction percentages
-		   divide ws-cr-count(ws-store-index)
+           divide ws-cr-count(ws-store-index)
              by ws-sales-trans-count(ws-store-index)
-			   giving ws-calc-per rounded.
-		   		  
-		   multiply ws-calc-per by 100 giving ws-calc-per.
+               giving ws-calc-per rounded.
+                  
+           multiply ws-calc-per by 100 giving ws-calc-per.
 
            move ws-calc-per           to ws-credit-per(ws-store-index).
 
       * Calculate debit transaction percentages
-		   divide ws-db-count(ws-store-index)
+           divide ws-db-count(ws-store-index)
              by ws-sales-trans-count(ws-store-index)
-			   giving ws-calc-per rounded.
+               giving ws-calc-per rounded.
 
-		   multiply ws-calc-per by 100 giving ws-calc-per.
+           multiply ws-calc-per by 100 giving ws-calc-per.
 
            move ws-calc-per           to ws-debit-per(ws-store-index).
 
       * Calculate cash transaction percentages
-		   divide ws-ca-count(ws-store-index)
+           divide ws-ca-count(ws-store-index)
              by ws-sales-trans-count(ws-store-index)
-			   giving ws-calc-per rounded.
+               giving ws-calc-per rounded.
 
-		   multiply ws-calc-per by 100 giving ws-calc-per.
+           multiply ws-calc-per by 100 giving ws-calc-per.
 
            move ws-calc-per           to ws-cash-per(ws-store-index).
-		   
-	   600-print-totals.
-		  
-		   write report-line from ws-store-detail-line(ws-one).
-		   write report-line from ws-store-detail-line(ws-two).
-		   write report-line from ws-store-detail-line(ws-three).
-		   write report-line from ws-store-detail-line(ws-four).
-		   write report-line from ws-store-detail-line(ws-five).
-		   write report-line from ws-store-detail-line(ws-six).
-
-	  * Print total number of transactions by type
-		   move ws-calc-code-s-count  to ws-code-s-count.
-		   move ws-calc-code-l-count  to ws-code-l-count.
-		   move ws-calc-code-sl-count to ws-code-sl-count.
-		   move ws-calc-code-r-count  to ws-code-r-count.
-
-	  * Print total amounts values by transaction type
-		   move ws-record-count       to ws-input-count.
-		   		  
-		   add ws-calc-code-s-count   to ws-calc-code-l-count
-			 giving ws-code-sl-count.
-
-		   move ws-calc-s-total-amount 
-			                          to ws-s-total-amount.
+
+      * Returns payment-type breakdown, counted the same way as the
+      * Sales/Layaway breakdown above but against ws-calc-r-count
+      * instead of ws-sales-trans-count.
+       421-check-return-payment-type.
+
+           if (tr-payment-type-db) then
+               add ws-one             to ws-r-db-count(ws-store-index)
+           end-if.
+
+           if (tr-payment-type-ca) then
+               add ws-one             to ws-r-ca-count(ws-store-index)
+           end-if.
+
+           if (tr-payment-type-cr) then
+               add ws-one             to ws-r-cr-count(ws-store-index)
+           end-if.
+
+           perform 431-update-return-payment-percentages.
+
+       431-update-return-payment-percentages.
+
+      * Calculate return credit transaction percentages
+           divide ws-r-cr-count(ws-store-index)
+             by ws-calc-r-count(ws-store-index)
+               giving ws-calc-per rounded.
+
+           multiply ws-calc-per by 100 giving ws-calc-per.
+
+           move ws-calc-per
+                                   to ws-r-credit-per(ws-store-index).
+
+      * Calculate return debit transaction percentages
+           divide ws-r-db-count(ws-store-index)
+             by ws-calc-r-count(ws-store-index)
+               giving ws-calc-per rounded.
+
+           multiply ws-calc-per by 100 giving ws-calc-per.
+
+           move ws-calc-per           to ws-r-debit-per(ws-store-index).
+
+      * Calculate return cash transaction percentages
+           divide ws-r-ca-count(ws-store-index)
+             by ws-calc-r-count(ws-store-index)
+               giving ws-calc-per rounded.
+
+           multiply ws-calc-per by 100 giving ws-calc-per.
+
+           move ws-calc-per           to ws-r-cash-per(ws-store-index).
+
+       600-print-totals.
+           move ws-one                to ws-store-counter.
+
+           perform 605-write-store-line
+             until ws-store-counter > ws-store-count.
+
+           if (ws-r-count(ws-unknown-index) > ws-zero)
+               or (ws-s-count(ws-unknown-index) > ws-zero)
+               or (ws-l-count(ws-unknown-index) > ws-zero)
+               move ws-unknown-index  to ws-store-counter
+               perform 605-write-store-line
+               write report-line from ws-unknown-store-note
+                 after advancing ws-one lines
+           end-if.
+
+      * Print total number of transactions by type
+           move ws-calc-code-s-count  to ws-code-s-count.
+           move ws-calc-code-l-count  to ws-code-l-count.
+           move ws-calc-code-sl-count to ws-code-sl-count.
+           move ws-calc-code-r-count  to ws-code-r-count.
+           move ws-calc-code-v-count  to ws-code-v-count.
+
+      * Print total amounts values by transaction type
+           move ws-record-count       to ws-input-count.
+                  
+           add ws-calc-code-s-count   to ws-calc-code-l-count
+             giving ws-code-sl-count.
+
+           move ws-calc-s-total-amount 
+                                      to ws-s-total-amount.
            move ws-calc-l-total-amount
-			                          to ws-l-total-amount.
-		   move ws-calc-r-total-amount 
-			                          to ws-r-total-amount.
-		   move ws-calc-sl-total-amount 
-			                          to ws-sl-total-amount.
-
-		   perform 610-get-grand-total-amount.
-
-	  * Format summary section of report
-		   write report-line from ws-horizontal-rule
-			 after advancing ws-one lines.
-		   write report-line from ws-summary-heading
-		     after advancing ws-one lines.
-		   write report-line from ws-horizontal-rule
-			 after advancing ws-one lines.
-		   write report-line from ws-blank
-			 after advancing ws-one lines.
-		   	
+                                      to ws-l-total-amount.
+           move ws-calc-r-total-amount 
+                                      to ws-r-total-amount.
+           move ws-calc-sl-total-amount 
+                                      to ws-sl-total-amount.
+
+           perform 610-get-grand-total-amount.
+
+      * Format summary section of report
+           write report-line from ws-horizontal-rule
+             after advancing ws-one lines.
+           write report-line from ws-summary-heading
+             after advancing ws-one lines.
+           write report-line from ws-horizontal-rule
+             after advancing ws-one lines.
+           write report-line from ws-blank
+             after advancing ws-one lines.
+            
       * 
-	   write report-line from ws-s-count-line
-			 after advancing ws-one lines.
-		   write report-line from ws-r-count-line
-			 after advancing ws-one lines.
-		   write report-line from ws-l-count-line
-			 after advancing ws-one lines.
-		   write report-line from ws-sl-count-line
-			 after advancing ws-one lines.
-
-		   write report-line from ws-horizontal-rule
-			 after advancing ws-one lines.
+       write report-line from ws-s-count-line
+             after advancing ws-one lines.
+           write report-line from ws-r-count-line
+             after advancing ws-one lines.
+           write report-line from ws-l-count-line
+             after advancing ws-one lines.
+           write report-line from ws-sl-count-line
+             after advancing ws-one lines.
+           write report-line from ws-v-count-line
+             after advancing ws-one lines.
+
+           write report-line from ws-horizontal-rule
+             after advancing ws-one lines.
 
       * Display required totals in summary
-		   write report-line from ws-s-total-amount-line
-	   		 after advancing ws-one lines.
-		   write report-line from ws-r-total-amount-line
-			 after advancing ws-one lines.
-		   write report-line from ws-l-total-amount-line
-			 after advancing ws-one lines.
-		   write report-line from ws-sl-total-amount-line
-			 after advancing ws-one lines.
-	
+           write report-line from ws-s-total-amount-line
+             after advancing ws-one lines.
+           write report-line from ws-r-total-amount-line
+             after advancing ws-one lines.
+           write report-line from ws-l-total-amount-line
+             after advancing ws-one lines.
+           write report-line from ws-sl-total-amount-line
+             after advancing ws-one lines.
+    
       * Write grand total line
-		   write report-line from ws-horizontal-rule
-			 after advancing ws-one lines.
-		   write report-line from ws-grand-total-line
-			 after advancing ws-one lines.
-	   610-get-grand-total-amount.
-
-		   subtract ws-calc-r-total-amount
+           write report-line from ws-horizontal-rule
+             after advancing ws-one lines.
+           write report-line from ws-grand-total-line
+             after advancing ws-one lines.
+
+           perform 615-reconcile-with-program1.
+           perform 620-crossfoot-check.
+
+       605-write-store-line.
+           write report-line
+             from ws-store-detail-line(ws-store-counter).
+           perform 606-write-store-delimited-line.
+           add ws-one                 to ws-store-counter.
+
+      * Same figures as the line just printed, as plain delimited
+      * numeric fields for delimited-export-file.
+       606-write-store-delimited-line.
+           move ws-store-num(ws-store-counter)   to wsd-store-num.
+           move ws-calc-sl-amount(ws-store-counter)
+                                                  to wsd-sl-amount.
+           move ws-calc-r-amount(ws-store-counter)
+                                                  to wsd-r-amount.
+           move ws-calc-s-count(ws-store-counter) to wsd-s-count.
+           move ws-calc-r-count(ws-store-counter) to wsd-r-count.
+           move ws-calc-l-count(ws-store-counter) to wsd-l-count.
+           move ws-debit-per(ws-store-counter)    to wsd-debit-per.
+           move ws-cash-per(ws-store-counter)     to wsd-cash-per.
+           move ws-credit-per(ws-store-counter)   to wsd-credit-per.
+           move ws-r-debit-per(ws-store-counter)  to wsd-r-debit-per.
+           move ws-r-cash-per(ws-store-counter)   to wsd-r-cash-per.
+           move ws-r-credit-per(ws-store-counter) to wsd-r-credit-per.
+
+           write export-line from ws-delim-line.
+
+       610-get-grand-total-amount.
+
+           subtract ws-calc-r-total-amount
              from  ws-calc-sl-total-amount
-		       giving ws-calc-grand-total.
+               giving ws-calc-grand-total.
+
+           move ws-calc-grand-total   to ws-grand-total-amount.
+
+      * Confirm this run's count of valid-data-file records tallies
+      * with the count A6-DataValidation wrote to valid-data-file in
+      * the first place - a silent record loss/duplication between
+      * the two stages would otherwise only show up as a mismatch in
+      * some future monthly total that nobody traces back here.
+       615-reconcile-with-program1.
+           open input control-totals-file.
+
+           if (ws-control-totals-status = "00")
+               read control-totals-file
+                   at end move ws-zero to ctl-valid-count
+               end-read
+               move ctl-valid-count   to ws-program1-valid-count
+               close control-totals-file
+           end-if.
 
-		   move ws-calc-grand-total   to ws-grand-total-amount. 
+           if (ws-program1-valid-count = ws-record-count)
+               write report-line from ws-reconciliation-ok-line
+                 after advancing ws-one lines
+           else
+               move ws-program1-valid-count
+                                      to ws-recon-program1-count
+               move ws-record-count  to ws-recon-program2-count
+               write report-line from ws-reconciliation-bad-line
+                 after advancing ws-one lines
+           end-if.
 
-	   700-close-files.
-		   close valid-data-file, sl-data-file, r-data-file,
-             counts-and-controls-file.
+      * Re-sum the per-store table independently of the running
+      * totals and compare the two - see note at ws-crossfoot-totals.
+       620-crossfoot-check.
+           move ws-zero                to ws-crossfoot-sl-amount.
+           move ws-zero                to ws-crossfoot-r-amount.
+           move ws-one                 to ws-store-counter.
+
+           perform 621-add-one-store-to-crossfoot
+             until ws-store-counter > ws-store-count.
+
+           move ws-unknown-index       to ws-store-counter.
+           perform 621-add-one-store-to-crossfoot.
+
+           if (ws-crossfoot-sl-amount = ws-calc-sl-total-amount)
+               and (ws-crossfoot-r-amount = ws-calc-r-total-amount)
+               write report-line from ws-crossfoot-ok-line
+                 after advancing ws-one lines
+           else
+               move ws-calc-sl-total-amount to ws-crossfoot-sl-total
+               move ws-crossfoot-sl-amount  to ws-crossfoot-sl-calc
+               move ws-calc-r-total-amount  to ws-crossfoot-r-total
+               move ws-crossfoot-r-amount   to ws-crossfoot-r-calc
+               write report-line from ws-crossfoot-bad-line
+                 after advancing ws-one lines
+           end-if.
+
+       621-add-one-store-to-crossfoot.
+           add ws-calc-sl-amount(ws-store-counter)
+                                        to ws-crossfoot-sl-amount.
+           add ws-calc-r-amount(ws-store-counter)
+                                        to ws-crossfoot-r-amount.
+           add ws-one                  to ws-store-counter.
+
+       700-close-files.
+      * A clean finish needs no restart, so clear the checkpoint.
+           open output checkpoint-file.
+           move 0                     to ckpt-record-count.
+           write ckpt-record.
+           close checkpoint-file.
+
+           close valid-data-file, sl-data-file, r-data-file,
+             counts-and-controls-file, delimited-export-file.
+
+      * Append this run's line to the shared audit log - opened EXTEND
+      * so a run lands after every run before it, falling back to
+      * OUTPUT the first time (EXTEND needs the file to already exist).
+       750-write-audit-log.
+           accept ws-run-end-time     from time.
+
+           open extend audit-log-file.
+           if (ws-audit-log-status = "35")
+               open output audit-log-file
+           end-if.
 
-	  ******************************************************************
-	   end program Program2DataSplitAndCount.
+           move "Program2DataSplitAndCount" to adl-program-name.
+           accept adl-run-date        from date yyyymmdd.
+           move ws-run-start-time     to adl-start-time.
+           move ws-run-end-time       to adl-end-time.
+           move ws-record-count       to adl-records-read.
+           move ws-zero               to adl-records-rejected.
+
+           write audit-log-line from ws-audit-log-line.
+
+           close audit-log-file.
+
+      ******************************************************************
+       end program Program2DataSplitAndCount.
