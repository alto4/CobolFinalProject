@@ -0,0 +1,164 @@
+       identification division.
+       program-id. Program5InvoiceLookup.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+      * One invoice number per line - the numbers a dispute or a
+      * customer callback needs pulled, instead of grepping the whole
+      * day's valid-data-file by hand.
+                  select lookup-request-file
+                      assign to "../../../data/InvoiceLookupRequest.dat"
+                      organization is line sequential.
+
+                  select lookup-result-file
+                      assign to "../../../data/InvoiceLookupResult.out"
+                      organization is line sequential.
+
+      * Same indexed file Program2/Program2DataSplitAndCount read and
+      * Program1 writes - opened dynamic here so a single invoice can
+      * be pulled straight off the key instead of read sequentially.
+                  select valid-data-file
+                      assign to "../../../data/VALID-DATA-1-Edit.out"
+                      organization is indexed
+                      access mode is dynamic
+                      record key is vdl-invoice-num with duplicates
+                      file status is ws-valid-data-status.
+
+       data division.
+       file section.
+       fd lookup-request-file
+                         data record is lookup-request-line
+                         record contains 9 characters.
+
+       01 lookup-request-line pic x(9).
+
+       fd lookup-result-file
+           data record is lookup-result-line
+           record contains 80 characters.
+
+       01 lookup-result-line pic x(80).
+
+       fd valid-data-file
+           data record is valid-data-line.
+
+       01 valid-data-line.
+           05 vdl-code                   pic x.
+           05 vdl-amount                 pic 9(5)v99.
+           05 vdl-payment-type           pic x(2).
+           05 vdl-store-num              pic 99.
+           05 vdl-invoice-num            pic x(9).
+           05 vdl-sku-code               pic x(15).
+           05 filler                     pic x(14).
+
+       working-storage section.
+       01 ws-valid-data-status pic xx value spaces.
+       01 ws-request-eof-flag pic x value "N".
+       01 ws-found-flag pic x value space.
+           88 ws-found value "y".
+       01 ws-search-invoice-num pic x(9) value spaces.
+
+       77 ws-file-empty pic x value "e".
+       77 ws-file-opened pic x value "o".
+
+       01 ws-result-detail-line.
+           05 filler                  pic x(3)  value spaces.
+           05 rdl-invoice-num         pic x(9).
+           05 filler                  pic x(3)  value spaces.
+           05 rdl-code                pic x.
+           05 filler                  pic x(3)  value spaces.
+           05 rdl-amount              pic $$$,$$9.99.
+           05 filler                  pic x(3)  value spaces.
+           05 rdl-payment-type        pic x(2).
+           05 filler                  pic x(3)  value spaces.
+           05 rdl-store-num           pic 99.
+           05 filler                  pic x(3)  value spaces.
+           05 rdl-sku-code            pic x(15).
+
+       01 ws-not-found-line.
+           05 filler                  pic x(3)  value spaces.
+           05 nfl-invoice-num         pic x(9).
+           05 filler                  pic x(2)  value spaces.
+           05 filler                  pic x(19)
+                                      value "NO RECORDS FOUND".
+
+       procedure division.
+
+      * Main Method
+       000-Main.
+           perform 100-open-files.
+           perform 200-read-request.
+           perform 300-process-requests
+             until ws-request-eof-flag = ws-file-empty.
+           perform 900-close-files.
+           goback.
+
+      * open files to read and write
+       100-open-files.
+           open input lookup-request-file.
+           open output lookup-result-file.
+           open input valid-data-file.
+
+      * read the next invoice number to chase down
+       200-read-request.
+           read lookup-request-file
+               at end move ws-file-empty to ws-request-eof-flag.
+
+      * look up one invoice number and write its matches, then move on
+       300-process-requests.
+           move lookup-request-line  to ws-search-invoice-num.
+           move lookup-request-line  to vdl-invoice-num.
+
+           perform 310-find-first-match.
+
+           if (ws-found)
+               perform 320-write-one-match
+               perform 330-write-next-match
+                 until not ws-found
+           else
+               move ws-search-invoice-num to nfl-invoice-num
+               write lookup-result-line from ws-not-found-line
+           end-if.
+
+           perform 200-read-request.
+
+      * keyed read - lands directly on the invoice's first record
+      * instead of scanning every record ahead of it
+       310-find-first-match.
+           move space               to ws-found-flag.
+           read valid-data-file
+               key is vdl-invoice-num
+               invalid key
+                   move space       to ws-found-flag
+               not invalid key
+                   move "y"         to ws-found-flag
+           end-read.
+
+       320-write-one-match.
+           move vdl-invoice-num     to rdl-invoice-num.
+           move vdl-code            to rdl-code.
+           move vdl-amount          to rdl-amount.
+           move vdl-payment-type    to rdl-payment-type.
+           move vdl-store-num       to rdl-store-num.
+           move vdl-sku-code        to rdl-sku-code.
+           write lookup-result-line from ws-result-detail-line.
+
+      * one invoice can span more than one SKU line - keep reading
+      * forward while the key still matches the invoice being chased
+       330-write-next-match.
+           read valid-data-file next record
+               at end move space    to ws-found-flag
+           end-read.
+
+           if (ws-found) and
+              (vdl-invoice-num = ws-search-invoice-num)
+               perform 320-write-one-match
+           else
+               move space           to ws-found-flag
+           end-if.
+
+      * close files
+       900-close-files.
+           close lookup-request-file, lookup-result-file,
+                 valid-data-file.
