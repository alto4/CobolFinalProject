@@ -2,458 +2,1157 @@
        program-id. A6-DataValidation.
 
        author. Scott Alton.
-	   date-written. 2021-03-18.
+       date-written. 2021-03-18.
 
-	  ******************************************************************
-	  * Program Description: This program generates an error report for
+      ******************************************************************
+      * Program Description: This program generates an error report for
       * all item records being processed. Input from the raw data is 
       * validated to conform to pre-defined business rules, and all 
       * applicable error messages for each item record are provided. 
       * If the record is successfully validated to meet business 
       * requirements, it's successful validity is noted in the report. 
-	  ******************************************************************
-	   environment division.
-	   configuration section.
-	   input-output section.
+      ******************************************************************
+       environment division.
+       configuration section.
+       input-output section.
 
-	   file-control.
+       file-control.
       * Input file declaration
            select transaction-file
-	           assign to "../../data/project6.dat"
-			   organization is line sequential.
+               assign to "../../data/project6.dat"
+               organization is line sequential.
 
       * Output file declaration
-		   select error-file
-		       assign to "../../data/ERROR-1-Edit.out"
-			   organization is line sequential.
-		   
+           select error-file
+               assign to "../../data/ERROR-1-Edit.out"
+               organization is line sequential.
+           
+      * Indexed by invoice number so a disputed invoice can be pulled
+      * straight off the file instead of scanning the day's volume top
+      * to bottom. One invoice can span more than one SKU line, so
+      * duplicates are allowed on the key. Access is random, not
+      * sequential - this program writes records in whatever order
+      * the day's raw transactions arrive in, not sorted by invoice
+      * number, and WRITE under random access is free to insert out of
+      * key order (the indexed file keeps itself in key order
+      * internally). Program2.cbl/Program2DataSplitAndCount.cbl, which
+      * only ever read this file back, can and do open it sequential.
            select valid-data-file
                    assign to "../../data/VALID-DATA-1-Edit.out"
+                   organization is indexed
+                   access mode is random
+                   record key is vdl-invoice-num with duplicates
+                   file status is ws-valid-data-status.
+
+           select invalid-data-file
+                   assign to "../../data/INVALID-DATA-1-Edit.out"
+                   organization is line sequential.
+
+      * Field-level correction file - one line per failing field on an
+      * invalid record, tagged with which field it was, so next-day
+      * correction can go straight to the bad field instead of re-
+      * reading error-file and matching it back to the raw record.
+           select correction-file
+                   assign to "../../data/CORRECTION-1-Edit.out"
                    organization is line sequential.
 
-		   select invalid-data-file
-				   assign to "../../data/INVALID-DATA-1-Edit.out"
-				   organization is line sequential.
-	  ******************************************************************
-	   data division.
-	   file section.
+      * Checkpoint file - holds the record number of the last record
+      * fully processed, so a run that stops partway can be restarted
+      * from there instead of from the top of the input file. Cleared
+      * to 0 at the end of a run that completes normally.
+           select checkpoint-file
+                   assign to "../../data/Program1Checkpoint.dat"
+                   organization is line sequential
+                   file status is ws-checkpoint-status.
+
+      * Control-totals file - this run's valid/total record counts,
+      * written at end of run so Program2DataSplitAndCount (which
+      * re-reads valid-data-file) can confirm nothing was lost or
+      * duplicated between the edit step and the split step.
+           select control-totals-file
+                   assign to "../../data/Program1ControlTotals.dat"
+                   organization is line sequential.
+
+      * Invoice-prefix reference file - the set of two-letter left-hand
+      * invoice prefixes currently assigned, one per line. Replaces a
+      * blanket "the two letters can't match" rule with a lookup
+      * against what's actually been issued, so a new valid prefix is
+      * a data change instead of a recompile.
+           select invoice-prefix-file
+                   assign to "../../data/InvoicePrefixMaster.dat"
+                   organization is line sequential.
+
+      * Payment-type reference file - the set of payment-type codes
+      * currently accepted, one per line. A new payment type is a data
+      * change to this file instead of a recompile of every program
+      * that checks it.
+           select payment-type-master-file
+                   assign to "../../data/PaymentTypeMaster.dat"
+                   organization is line sequential.
+
+      * Store-number reference file - shared with Program2DataSplit-
+      * AndCount, so the active store list only has to be maintained
+      * in one place.
+           select store-master-file
+                   assign to "../../data/StoreMaster.dat"
+                   organization is line sequential.
+
+      * Audit-log file - one line appended per run (program name, run
+      * date, start/end time, records read, records rejected), shared
+      * across Program1/Program2/Program2DataSplitAndCount/Program3SAnd
+      * LProcessing so a run can be traced after the fact instead of
+      * relying on whoever was watching the screen that day.
+           select audit-log-file
+                   assign to "../../data/AuditLog.dat"
+                   organization is line sequential
+                   file status is ws-audit-log-status.
+
+      * Per-store transaction-amount ceiling reference file - one line
+      * per store with the largest single transaction that store
+      * should ring up without a manager's review. Replaces the one
+      * blanket ceiling in tr-amount-valid with a per-store limit, the
+      * same way invoice-prefix-file/payment-type-master-file/store-
+      * master-file already replaced other hardcoded rules with data.
+           select store-amount-limit-file
+                   assign to "../../data/StoreAmountLimit.dat"
+                   organization is line sequential.
+      ******************************************************************
+       data division.
+       file section.
 
       * Input record definitions
-	   fd transaction-file
-		   record contains 36 characters.
-	  
-	   01 transaction-record.
-		   05 tr-code                    pic x.
-		       88 tr-code-valid				 values "S", "R", "L".
-		       88 tr-code-s                  value "S".
-		       88 tr-code-r                  value "R".
-			   88 tr-code-l                  value "L".
-		   05 tr-amount                  pic 9(5)v99.
-			   88 tr-amount-valid            value 1 thru 99999.99.
-		   05 tr-payment-type            pic x(2).
-		       88 tr-payment-type-valid 	 values "CA", "CR", "DB".
-		       88 tr-payment-type-ca         value "CA".
-		       88 tr-payment-type-cr         value "CR".
-			   88 tr-payment-type-db         value "DB".
-		   05 tr-store-num               pic 99.
-		       88 tr-store-num-valid 	     values 01 thru 05, 12.
-		   05 tr-invoice-num.
-		       10 tr-invoice-num-left-1  pic x.
+       fd transaction-file
+           record contains 36 characters.
+      
+       01 transaction-record.
+           05 tr-code                    pic x.
+               88 tr-code-valid              values "S", "R", "L", "V".
+               88 tr-code-s                  value "S".
+               88 tr-code-r                  value "R".
+               88 tr-code-l                  value "L".
+               88 tr-code-v                  value "V".
+           05 tr-amount                  pic 9(5)v99.
+               88 tr-amount-valid            value 1 thru 99999.99.
+           05 tr-payment-type            pic x(2).
+               88 tr-payment-type-valid      values "CA", "CR", "DB".
+               88 tr-payment-type-ca         value "CA".
+               88 tr-payment-type-cr         value "CR".
+               88 tr-payment-type-db         value "DB".
+           05 tr-store-num               pic 99.
+               88 tr-store-num-valid         values 01 thru 05, 12.
+           05 tr-invoice-num.
+               10 tr-invoice-num-left-1  pic x.
                    88 tr-invoice-num-left-1-valid
                                              values "A" thru "E".
-			   10 tr-invoice-num-left-2  pic x.
+               10 tr-invoice-num-left-2  pic x.
                    88 tr-invoice-num-left-2-valid
                                              values "A" thru "E".
-	           10 tr-invoice-num-dash       pic x(1).
+               10 tr-invoice-num-dash       pic x(1).
                    88 tr-invoice-num-dash-valid
                                              value "-".
-	           10 tr-invoice-num-right      pic 9(6).
+               10 tr-invoice-num-right      pic 9(6).
                    88 tr-invoice-num-right-valid
                                              value 100000 thru 900000.
-		   05 tr-sku-code				 pic x(15).
+           05 tr-sku-code                pic x(15).
 
-	  * Output record definitions
-	   fd error-file
-		   data record is error-line
-		   record contains 60 characters.
+      * Output record definitions
+       fd error-file
+           data record is error-line
+           record contains 60 characters.
 
        01 error-line                    pic x(46).
 
-       fd valid-data-file 
-           data record is data-line
+       fd valid-data-file
+           data record is valid-data-line.
+
+       01 valid-data-line.
+           05 vdl-code                   pic x.
+           05 vdl-amount                 pic 9(5)v99.
+           05 vdl-payment-type           pic x(2).
+           05 vdl-store-num              pic 99.
+           05 vdl-invoice-num            pic x(9).
+           05 vdl-sku-code               pic x(15).
+           05 filler                     pic x(14).
+
+       fd invalid-data-file
+                  data record is data-line
+                  record contains 100 characters.
+       01 invalid-data-line             pic x(36).
+
+       fd correction-file
+           data record is correction-line
            record contains 100 characters.
 
-	   01 valid-data-line               pic x(50).
+       01 correction-line               pic x(82).
+
+       fd checkpoint-file
+           data record is ckpt-record
+           record contains 15 characters.
+
+       01 ckpt-record.
+           05 ckpt-record-count          pic 9(5).
+           05 ckpt-valid-count            pic 9(5).
+           05 ckpt-error-count            pic 9(5).
 
-	   fd invalid-data-file 
-				  data record is data-line
-				  record contains 100 characters.
-       01 invalid-data-line     		pic x(36).
-	  ******************************************************************
-	   working-storage section.
-	   	  
+       fd control-totals-file
+           data record is ctl-totals-record
+           record contains 10 characters.
+
+       01 ctl-totals-record.
+           05 ctl-record-count           pic 9(5).
+           05 ctl-valid-count             pic 9(5).
+
+       fd invoice-prefix-file
+           data record is ip-record
+           record contains 2 characters.
+
+       01 ip-record.
+           05 ip-prefix                  pic x(2).
+
+       fd payment-type-master-file
+           data record is pt-record
+           record contains 2 characters.
+
+       01 pt-record.
+           05 pt-payment-type             pic x(2).
+
+       fd store-master-file
+           data record is sm-record
+           record contains 2 characters.
+
+       01 sm-record.
+           05 sm-store-num                pic 99.
+
+       fd audit-log-file
+           data record is audit-log-line
+           record contains 99 characters.
+
+       01 audit-log-line                pic x(99).
+
+       fd store-amount-limit-file
+           data record is sal-record
+           record contains 9 characters.
+
+       01 sal-record.
+           05 sal-store-num               pic 99.
+           05 sal-amount-limit            pic 9(5)v99.
+      ******************************************************************
+       working-storage section.
+          
       * Headings 
       * Assignment title heading
        01 ws-heading1-name-line.
-		   05 ws-name			         pic x(11) value "Scott Alton".
-		   05 filler                     pic x(10) value spaces.
-           05 ws-assignment-title	     pic x(13) value "Final Project".
-		  
+           05 ws-name                    pic x(11) value "Scott Alton".
+           05 filler                     pic x(10) value spaces.
+           05 ws-assignment-title    pic x(13) value "Final Project".
+          
       * Page title heading
-	   01 ws-heading2-title.
-		   05 filler			         pic x(12) value spaces. 
-		   05 ws-title			         pic x(12) value "ERROR REPORT".
-		   05 filler                     pic x(10) value spaces.
-		   05 ws-page-num                pic 99     value 1.
+       01 ws-heading2-title.
+           05 filler                     pic x(12) value spaces. 
+           05 ws-title                   pic x(12) value "ERROR REPORT".
+           05 filler                     pic x(10) value spaces.
+           05 ws-page-num                pic 99     value 1.
 
       * Column headings
-	   01 ws-col-headings-1.
-		   05 filler                     pic x(1)  value spaces.
-		   05 filler                     pic x(6)  value "Record".
-		   05 filler                     pic x(2)  value spaces.
+       01 ws-col-headings-1.
+           05 filler                     pic x(1)  value spaces.
+           05 filler                     pic x(6)  value "Record".
+           05 filler                     pic x(2)  value spaces.
+           05 filler                     pic x(8)  value "--------".
+           05 filler                     pic x(8)  value "Raw Data".
            05 filler                     pic x(8)  value "--------".
-		   05 filler                     pic x(8)  value "Raw Data".
-		   05 filler                     pic x(8)  value "--------".
-	  
-	   01 ws-col-headings-2.
-		   05 filler                     pic x(1)
+      
+       01 ws-col-headings-2.
+           05 filler                     pic x(1)
                                              value spaces.
-		   05 filler                     pic x(6)
+           05 filler                     pic x(6)
                                              value "Number".
-		   05 filler                     pic x(6)
+           05 filler                     pic x(6)
                                              value spaces.
            05 filler                     pic x(18)
                                              value "and Error Messages".
-		   05 filler					 pic x(2)
+           05 filler                     pic x(2)
                                              value spaces.
 
       * Individual formatted record line
-	   01 ws-detail-line. 
+       01 ws-detail-line. 
            05 filler                     pic x(2)  value spaces.
            05 ws-record-num              pic zz9.
            05 filler                     pic x(4)  value spaces.
-		   05 ws-raw-data                pic x(36).
+           05 ws-raw-data                pic x(36).
       * Formatted error line
-	   01 ws-error-line.
-		   05 filler					 pic x(9)  value spaces.
-		   05 ws-error-message       	 pic x(25) value spaces.
-		   		   	
+       01 ws-error-line.
+           05 filler                     pic x(9)  value spaces.
+           05 ws-error-message           pic x(25) value spaces.
+
+      * Field-level correction line - names the exact field that
+      * failed so correction-file can be worked one field at a time.
+       01 ws-field-tag                  pic x(12) value spaces.
+
+      * Worst severity seen so far on the current record - reset at
+      * the top of 400-process-lines, raised by whichever validation
+      * paragraphs fail. REJECT wins over WARN; WARN records still go
+      * to valid-data-file instead of being bounced outright.
+       01 ws-record-severity            pic x     value space.
+           88 ws-record-is-reject               value "R".
+           88 ws-record-is-warn                 value "W".
+
+       01 ws-correction-line.
+           05 ws-correction-record-num   pic zz9.
+           05 filler                     pic x(2)  value spaces.
+           05 ws-correction-raw-data     pic x(36).
+           05 filler                     pic x(2)  value spaces.
+           05 ws-correction-field-tag    pic x(12) value spaces.
+           05 filler                     pic x(2)  value spaces.
+           05 ws-correction-message      pic x(25) value spaces.
+
       * Summary lines
        01 ws-summary.
-		   05 ws-summary-hor-rule-line   pic x(34)
+           05 ws-summary-hor-rule-line   pic x(34)
                              value "----------------------------------".
-		   05 ws-summary-heading		 pic x(19)
-							 value " VALIDATION SUMMARY".
+           05 ws-summary-heading         pic x(19)
+                             value " VALIDATION SUMMARY".
            05 ws-input-count-line.
-			   10 filler                 pic x
+               10 filler                 pic x
                              value space.
-		       10 filler                 pic x(19)
+               10 filler                 pic x(19)
                              value "RECORDS READ COUNT:".
-			   10 filler                 pic x(3)
+               10 filler                 pic x(3)
                              value spaces.
                10 ws-input-count         pic 99(3)
                              value 0.
-			   10 filler                 pic x(8)
+               10 filler                 pic x(8)
                              value spaces.
-		   05 ws-good-count-line.
-			   10 filler                 pic x
+           05 ws-good-count-line.
+               10 filler                 pic x
                              value space.
-		       10 filler                 pic x(14)
+               10 filler                 pic x(14)
                              value "VALID RECORDS:".
-			   10 filler                 pic x(2)
+               10 filler                 pic x(2)
                              value spaces.
-               10 ws-valid-count          pic 9(3)
+               10 ws-valid-count          pic 9(5)
                              value 0.
-			   10 filler                 pic x(15)
+               10 filler                 pic x(13)
                              value spaces.
-		   05 ws-error-count-line.
-			   10 filler                 pic x
+           05 ws-error-count-line.
+               10 filler                 pic x
                              value space.
-		       10 filler                 pic x(14)
+               10 filler                 pic x(14)
                              value "INVALID COUNT:".
-			   10 filler                 pic x
+               10 filler                 pic x
                              value spaces.
-               10 ws-error-count         pic 9(3)
+               10 ws-error-count         pic 9(5)
                              value 0.
-			   10 filler                 pic x(15)
+               10 filler                 pic x(1)
                              value spaces.
+               10 filler                 pic x(11)
+                             value "WARN COUNT:".
+               10 ws-warn-count          pic 9(3)
+                             value 0.
+               10 filler                 pic x(9)
+                             value spaces.
+           05 ws-trans-code-count-line.
+               10 filler                 pic x
+                             value space.
+               10 filler                 pic x(13)
+                             value "S COUNT:".
+               10 ws-rpt-code-s-count     pic zz9
+                             value 0.
+               10 filler                 pic x(4)
+                             value spaces.
+               10 filler                 pic x(13)
+                             value "R COUNT:".
+               10 ws-rpt-code-r-count     pic zz9
+                             value 0.
+               10 filler                 pic x(4)
+                             value spaces.
+               10 filler                 pic x(13)
+                             value "L COUNT:".
+               10 ws-rpt-code-l-count     pic zz9
+                             value 0.
+               10 filler                 pic x(4)
+                             value spaces.
+               10 filler                 pic x(13)
+                             value "V COUNT:".
+               10 ws-rpt-code-v-count     pic zz9
+                             value 0.
+               10 filler                 pic x(4)
+                             value spaces.
+           05 ws-no-input-line            pic x(48)
+               value "NO INPUT RECORDS - FILE MAY BE MISSING OR EMPTY".
 
-	  * Execution display variables
-	   01 ws-execution-messages.
-		   05 ws-status-message          pic x(31)
+      * Execution display variables
+       01 ws-execution-messages.
+           05 ws-status-message          pic x(31)
                            value "Validating transaction records.".
-	       05 ws-output-dest-message     pic x(36)
+           05 ws-output-dest-message     pic x(36)
                            value "Please proceed to the 'data' folder.".
-		   05 ws-exit-message            pic x(36)
+           05 ws-exit-message            pic x(36)
                            value "Press any key to exit the program...".
+           05 ws-no-input-message        pic x(48)
+               value "NO INPUT RECORDS - FILE MAY BE MISSING OR EMPTY".
 
       * Counters
        01 ws-counters.
-		   05 ws-page-count              pic 99    value 1.
-	       05 ws-line-count              pic 99    value 0.
-	       05 ws-record-count            pic 9(3)  value 0.
-	  * Transaction code counters
-		   05 ws-code-s-count			 pic 9(3)  value 0.
-		   05 ws-code-r-count			 pic 9(3)  value 0.
-           05 ws-code-l-count			 pic 9(3)  value 0.
-       
-	  * Pagination constants
+           05 ws-page-count              pic 99    value 1.
+           05 ws-line-count              pic 99    value 0.
+           05 ws-record-count            pic 9(5)  value 0.
+      * Transaction code counters
+           05 ws-code-s-count            pic 9(3)  value 0.
+           05 ws-code-r-count            pic 9(3)  value 0.
+           05 ws-code-l-count            pic 9(3)  value 0.
+           05 ws-code-v-count            pic 9(3)  value 0.
+
+      * Indexed valid-data-file status
+       01 ws-valid-data-status           pic xx    value spaces.
+
+      * Audit-log file status and this run's start/end timestamps
+       01 ws-audit-log-status            pic xx    value spaces.
+       01 ws-run-start-time              pic 9(8)  value 0.
+       01 ws-run-end-time                pic 9(8)  value 0.
+
+      * Formatted audit-log line - built up in working storage (same
+      * as every other report line in this program) and written out
+      * via WRITE ... FROM, since the file section itself is just the
+      * flat PIC X(99) audit-log-line above.
+       01 ws-audit-log-line.
+           05 adl-program-name           pic x(31).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(5)   value "DATE:".
+           05 adl-run-date                pic 9(8).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(6)   value "START:".
+           05 adl-start-time              pic 9(8).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(4)   value "END:".
+           05 adl-end-time                pic 9(8).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(5)   value "READ:".
+           05 adl-records-read            pic 9(5).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(9)   value "REJECTED:".
+           05 adl-records-rejected        pic 9(5).
+
+      * Restart/checkpoint working fields
+       01 ws-checkpoint-status           pic xx    value spaces.
+       01 ws-restart-count               pic 9(5)  value 0.
+       01 ws-restart-valid-count         pic 9(5)  value 0.
+       01 ws-restart-error-count         pic 9(5)  value 0.
+       01 ws-skip-counter                pic 9(5)  value 0.
+       01 ws-restart-message.
+           05 filler                     pic x(17)
+                             value "RESTARTING AFTER".
+           05 ws-restart-message-count   pic zzzz9.
+           05 filler                     pic x(8)
+                             value " RECORDS".
+
+      * Invoice-prefix table loaded from invoice-prefix-file by
+      * 107-load-invoice-prefixes. Searched by 454-search-invoice-
+      * prefix-table against the two letters read off the current
+      * record's invoice number.
+       01 ws-invoice-prefix-table.
+           05 ws-invoice-prefix           pic x(2) occurs 20 times.
+       01 ws-ip-counters.
+           05 ws-ip-count                 pic 99   value 0.
+           05 ws-ip-search-index          pic 99   value 0.
+       01 ws-ip-eof-flag                  pic x    value "n".
+       01 ws-ip-found-flag                pic x    value space.
+           88 ws-ip-found                          value "y".
+
+      * Payment-type table loaded from payment-type-master-file by
+      * 109-load-payment-types. Searched by 459-check-payment-type-on-
+      * file against the current record's payment-type code.
+       01 ws-payment-type-table.
+           05 ws-payment-type             pic x(2) occurs 20 times.
+       01 ws-pt-counters.
+           05 ws-pt-count                 pic 99   value 0.
+           05 ws-pt-search-index          pic 99   value 0.
+       01 ws-pt-eof-flag                  pic x    value "n".
+       01 ws-pt-found-flag                pic x    value space.
+           88 ws-pt-found                          value "y".
+
+      * Store-number table loaded from store-master-file by 111-load-
+      * store-nums. Searched by 464-check-store-num-on-file against
+      * the current record's store number.
+       01 ws-store-num-table.
+           05 ws-valid-store-num          pic 99   occurs 20 times.
+       01 ws-sn-counters.
+           05 ws-sn-count                 pic 99   value 0.
+           05 ws-sn-search-index          pic 99   value 0.
+       01 ws-sn-eof-flag                  pic x    value "n".
+       01 ws-sn-found-flag                pic x    value space.
+           88 ws-sn-found                          value "y".
+
+      * Per-store transaction-amount ceiling table loaded from store-
+      * amount-limit-file by 113-load-store-amount-limits. Searched by
+      * 466-check-amount-over-store-limit against tr-store-num. A
+      * store that isn't on the file gets ws-default-amount-limit,
+      * same blanket ceiling tr-amount-valid already enforces, so an
+      * unlisted store is no more restricted than it is today.
+       01 ws-store-amount-limit-table.
+           05 ws-sal-store-num             pic 99       occurs 20 times.
+           05 ws-sal-amount-limit          pic 9(5)v99  occurs 20 times.
+       01 ws-sal-counters.
+           05 ws-sal-count                 pic 99   value 0.
+           05 ws-sal-search-index          pic 99   value 0.
+       01 ws-sal-eof-flag                  pic x    value "n".
+       01 ws-sal-found-flag                pic x    value space.
+           88 ws-sal-found                          value "y".
+       77 ws-default-amount-limit          pic 9(5)v99 value 99999.99.
+       77 ws-amount-limit-for-store         pic 9(5)v99 value 0.
+
+      * Pagination constants
        77 ws-lines-per-page              pic 9(3)  value 10.
 
       * Error message content constants
-	   77 ws-code-err-msg                pic x(22)
-								   value "WRONG TRANSACTION CODE".
-	   77 ws-type-error-msg              pic x(18)
-	                               value "WRONG PAYMENT TYPE".
-	   77 ws-store-num-err-msg           pic x(20)
-								   value "INVALID STORE NUMBER".
-	   77 ws-inv-num-left-err-msg        pic x(22)
-	                               value "INVOICE LEFT INVALID".
-	   77 ws-inv-num-left-same-msg       pic x(22)
-	   	   						   value "INVOICE LEFT SAME".
-	   77 ws-inv-num-right-err-msg       pic x(22)
-	   							   value "INVOICE RIGHT INVALID".
-	   77 ws-inv-num-no-dash-err-msg     pic x(18)
-	   	   						   value "INVOICE NEEDS DASH".
-	   77 ws-sku-invalid-err-msg         pic x(11)
-	   	   	   					   value "INVALID SKU".
-	   77 ws-trans-amount-err-msg        pic x(26)
-							       value "INVALID TRANSACTION AMOUNT".
-	   77 ws-sku-blank-err-msg           pic x(19)
-	   	   	   						   value "SKU CANNOT BE BLANK".
-	   77 ws-valid-record-msg            pic x(13)
-								   value "*VALID RECORD".
+       77 ws-code-err-msg                pic x(22)
+                                   value "WRONG TRANSACTION CODE".
+       77 ws-type-error-msg              pic x(18)
+                                   value "WRONG PAYMENT TYPE".
+       77 ws-store-num-err-msg           pic x(20)
+                                   value "INVALID STORE NUMBER".
+       77 ws-inv-num-left-err-msg        pic x(22)
+                                   value "INVOICE LEFT INVALID".
+       77 ws-inv-num-left-same-msg       pic x(22)
+                                   value "INVOICE PREFIX UNKNOWN".
+       77 ws-inv-num-right-err-msg       pic x(22)
+                                   value "INVOICE RIGHT INVALID".
+       77 ws-inv-num-no-dash-err-msg     pic x(18)
+                                   value "INVOICE NEEDS DASH".
+       77 ws-sku-invalid-err-msg         pic x(11)
+                                   value "INVALID SKU".
+       77 ws-trans-amount-err-msg        pic x(26)
+                                   value "INVALID TRANSACTION AMOUNT".
+       77 ws-sku-blank-err-msg           pic x(19)
+                                       value "SKU CANNOT BE BLANK".
+       77 ws-amount-over-limit-msg       pic x(24)
+                                   value "AMOUNT OVER STORE LIMIT".
+       77 ws-valid-record-msg            pic x(13)
+                                   value "*VALID RECORD".
+      * SKU layout used by 456-validate-sku-code: 2-char alpha
+      * department prefix, 10-digit item number, 3-char alphanumeric
+      * variant suffix.
+       01 ws-sku-check.
+           05 ws-sku-prefix               pic xx.
+           05 ws-sku-body                 pic 9(10).
+           05 ws-sku-suffix                pic xxx.
+
       * Utility constants
        77 ws-one                         pic 9        value 1.
-	   77 ws-file-empty                  pic x        value "y".
-	   77 ws-eof-flag                    pic x(1)     value "n".
-	   77 ws-blank                       pic x        value space.
+       77 ws-file-empty                  pic x        value "y".
+       77 ws-eof-flag                    pic x(1)     value "n".
+       77 ws-blank                       pic x        value space.
       ******************************************************************
        procedure division.
 
        000-main.
+           accept ws-run-start-time   from time.
+           perform 103-determine-restart-point.
            perform 100-open-files.
-	   	   perform 200-initial-read.
-	   	   perform 300-process-pages
-	   		   until ws-eof-flag equals ws-file-empty.
-	       perform 600-print-totals.
-		   perform 700-close-files.
+           perform 107-load-invoice-prefixes.
+           perform 109-load-payment-types.
+           perform 111-load-store-nums.
+           perform 113-load-store-amount-limits.
+           perform 105-check-for-restart.
+           perform 200-initial-read.
+           perform 300-process-pages
+               until ws-eof-flag = ws-file-empty.
+           perform 600-print-totals.
+           perform 750-write-audit-log.
+           perform 700-close-files.
 
       * Inform user of program status and exit process
            display ws-status-message.
-           
-		   display ws-blank.
-		   display ws-output-dest-message.
-           
-		   display ws-blank.
-		   display ws-exit-message.
-	   
+
+           if (ws-record-count = 0)
+               display ws-blank
+               display ws-no-input-message
+           end-if.
+
+           display ws-blank.
+           display ws-output-dest-message.
+
+           display ws-blank.
+           display ws-exit-message.
+       
       * End the program
-		   accept return-code.
+           accept return-code.
+
+           goback.
+
+       100-open-files.
+           open input  transaction-file.
+
+           if (ws-restart-count > 0)
+               open extend error-file
+               open i-o    valid-data-file
+               open extend invalid-data-file
+               open extend correction-file
+           else
+               open output error-file
+               open output valid-data-file
+               open output invalid-data-file
+               open output correction-file
+           end-if.
+
+      * Load the allowed two-letter invoice prefixes from invoice-
+      * prefix-file instead of hardcoding a same-letter rejection, so
+      * a newly issued prefix is a data change, not a recompile.
+       107-load-invoice-prefixes.
+           open input invoice-prefix-file.
+
+           read invoice-prefix-file
+               at end move ws-file-empty to ws-ip-eof-flag.
+
+           perform 108-load-one-invoice-prefix
+             until ws-ip-eof-flag = ws-file-empty.
+
+           close invoice-prefix-file.
+
+       108-load-one-invoice-prefix.
+           add ws-one                 to ws-ip-count.
+           move ip-prefix             to ws-invoice-prefix(ws-ip-count).
+
+           read invoice-prefix-file
+               at end move ws-file-empty to ws-ip-eof-flag.
+
+      * Load the accepted payment-type codes from payment-type-master-
+      * file instead of a hardcoded list, so a new payment type is a
+      * data change, not a recompile.
+       109-load-payment-types.
+           open input payment-type-master-file.
+
+           read payment-type-master-file
+               at end move ws-file-empty to ws-pt-eof-flag.
+
+           perform 110-load-one-payment-type
+             until ws-pt-eof-flag = ws-file-empty.
+
+           close payment-type-master-file.
+
+       110-load-one-payment-type.
+           add ws-one                 to ws-pt-count.
+           move pt-payment-type       to ws-payment-type(ws-pt-count).
+
+           read payment-type-master-file
+               at end move ws-file-empty to ws-pt-eof-flag.
 
-		   goback.
+      * Load the active store numbers from store-master-file instead
+      * of a hardcoded list - the same file Program2DataSplitAndCount
+      * already loads, so the store list only lives in one place.
+       111-load-store-nums.
+           open input store-master-file.
 
-	   100-open-files.    
-		   open input  transaction-file.
-		   open output error-file.
-		   open output valid-data-file.
-           open output invalid-data-file.
+           read store-master-file
+               at end move ws-file-empty to ws-sn-eof-flag.
 
-	   200-initial-read.
-		   read transaction-file
-		       at end move ws-file-empty
+           perform 112-load-one-store-num
+             until ws-sn-eof-flag = ws-file-empty.
+
+           close store-master-file.
+
+       112-load-one-store-num.
+           add ws-one                 to ws-sn-count.
+           move sm-store-num
+                                 to ws-valid-store-num(ws-sn-count).
+
+           read store-master-file
+               at end move ws-file-empty to ws-sn-eof-flag.
+
+      * Load the per-store transaction-amount ceiling table from
+      * store-amount-limit-file - any store not on the file falls
+      * back to ws-default-amount-limit at lookup time.
+       113-load-store-amount-limits.
+           open input store-amount-limit-file.
+
+           read store-amount-limit-file
+               at end move ws-file-empty to ws-sal-eof-flag.
+
+           perform 114-load-one-store-amount-limit
+             until ws-sal-eof-flag = ws-file-empty.
+
+           close store-amount-limit-file.
+
+       114-load-one-store-amount-limit.
+           add ws-one                 to ws-sal-count.
+           move sal-store-num         to ws-sal-store-num(ws-sal-count).
+           move sal-amount-limit
+                                 to ws-sal-amount-limit(ws-sal-count).
+
+           read store-amount-limit-file
+               at end move ws-file-empty to ws-sal-eof-flag.
+
+      * Determine before any output file is opened whether this run is
+      * resuming after a checkpoint, so 100-open-files can extend
+      * those files instead of truncating the prior run's output.
+       103-determine-restart-point.
+           open input checkpoint-file.
+
+           if (ws-checkpoint-status = "00")
+               read checkpoint-file
+                   at end
+                       move 0 to ckpt-record-count
+                       move 0 to ckpt-valid-count
+                       move 0 to ckpt-error-count
+               end-read
+               move ckpt-record-count to ws-restart-count
+               move ckpt-valid-count  to ws-restart-valid-count
+               move ckpt-error-count  to ws-restart-error-count
+               close checkpoint-file
+           end-if.
+
+      * If a prior run left a non-zero checkpoint, skip ahead past the
+      * records it already processed instead of starting over, and
+      * resume the valid/error counters from where it left off too -
+      * ws-record-count is cumulative across a restart, so ws-valid-
+      * count and ws-error-count need to be as well, or 710-write-
+      * control-totals and Program2DataSplitAndCount.cbl's cross-stage
+      * control-total reconciliation will compare a cumulative count
+      * on one side against a this-run-only count on the other.
+       105-check-for-restart.
+           if (ws-restart-count > 0)
+               move ws-restart-count to ws-record-count
+               move ws-restart-valid-count to ws-valid-count
+               move ws-restart-error-count to ws-error-count
+               move ws-restart-count to ws-restart-message-count
+               display ws-restart-message
+
+               perform 106-skip-ahead
+                 varying ws-skip-counter from ws-one by ws-one
+                 until ws-skip-counter > ws-restart-count
+           end-if.
+
+       106-skip-ahead.
+           read transaction-file
+               at end move ws-file-empty
+                                      to ws-eof-flag.
+
+       200-initial-read.
+           read transaction-file
+               at end move ws-file-empty
                                       to ws-eof-flag.
 
        300-process-pages.
-	  * Increment the page count and clear output from output lines
-		   move ws-page-count         to ws-page-num.
-		   move spaces                to error-line.
-		   move spaces                to valid-data-line.
+      * Increment the page count and clear output from output lines
+           move ws-page-count         to ws-page-num.
+           move spaces                to error-line.
+           move spaces                to valid-data-line.
 
       * Show report title only on first page, column headers on all
-		   if (ws-page-count > ws-one) then
-			   write error-line
-			       after advancing page
-			   perform 310-print-page-header
-		   else
-			   write error-line
-			   perform 330-print-headings
-		   end-if.
-		         
+           if (ws-page-count > ws-one) then
+               write error-line
+                   after advancing page
+               perform 310-print-page-header
+           else
+               write error-line
+               perform 330-print-headings
+           end-if.
+                 
       * Process data on pages for entire input file
-		   perform 400-process-lines
-			   varying ws-line-count from ws-one by ws-one
-			       until (ws-line-count > ws-lines-per-page
-			       or ws-eof-flag = ws-file-empty).
+           perform 400-process-lines
+               varying ws-line-count from ws-one by ws-one
+                   until (ws-line-count > ws-lines-per-page
+                   or ws-eof-flag = ws-file-empty).
+
+           perform 307-write-checkpoint.
 
-		   add ws-one                 to ws-page-count.
+           add ws-one                 to ws-page-count.
 
-	   310-print-page-header.
-		   write error-line from ws-blank.
-		   write error-line from ws-heading2-title
+      * Record the current record count as the restart point for a
+      * future run. Line-sequential output can only be appended to,
+      * so the file is reopened for output each time to replace its
+      * single record with the latest count.
+       307-write-checkpoint.
+           open output checkpoint-file.
+           move ws-record-count       to ckpt-record-count.
+           move ws-valid-count        to ckpt-valid-count.
+           move ws-error-count        to ckpt-error-count.
+           write ckpt-record.
+           close checkpoint-file.
 
-		   write error-line from ws-col-headings-1
-			 after advancing ws-one line.
+       310-print-page-header.
+           write error-line from ws-blank.
+           write error-line from ws-heading2-title
+
+           write error-line from ws-col-headings-1
+             after advancing ws-one line.
 
-		   write error-line from ws-col-headings-2
-			 after advancing ws-one line.
+           write error-line from ws-col-headings-2
+             after advancing ws-one line.
 
-		   write error-line from spaces
+           write error-line from spaces
              after advancing ws-one line.
 
        320-print-report-header.
-		   write error-line from ws-heading1-name-line.
+           write error-line from ws-heading1-name-line.
 
-	   330-print-headings.
+       330-print-headings.
       * Print both overall report and column headings
-		   perform 320-print-report-header.
-		   perform 310-print-page-header.
+           perform 320-print-report-header.
+           perform 310-print-page-header.
 
-	   400-process-lines.
-	  * Assign record number and increment counter
-		   add ws-one                 to ws-record-count
-             giving ws-record-num.
-		   add ws-one                 to ws-record-count.
+       400-process-lines.
+      * Assign record number and increment counter
+           add ws-one                 to ws-record-count.
+           move ws-record-count       to ws-record-num.
 
-		   move transaction-record    to ws-raw-data.
+           move transaction-record    to ws-raw-data.
+           move space                 to ws-record-severity.
 
-		   display ws-detail-line.
+           display ws-detail-line.
       *  Validate all record details according to business rules
-		   perform 410-check-trans-code.
-		   perform 450-validate-payment-type.
-		   perform 451-validate-amount.
-		   perform 452-validate-store-num.
-		   perform 453-validate-invoice-num-left. 
-		   perform 454-validate-invoice-num-right.
-		   perform 455-validate-invoice-num-center. 
-		   perform 456-validate-sku-code.
-
-	  * Declare record's valid status if no errors arise
-		   if (ws-error-message = ws-blank) then
-	  *		   write to data file here
-			   write valid-data-line from ws-raw-data
-			   add ws-one to ws-valid-count
-			   subtract ws-one from ws-line-count
-		   else
-	  *			Writing report line
-			   write invalid-data-line from ws-raw-data
-			   add ws-one to ws-error-count
-		   end-if.
-
-
-		   move spaces to ws-error-message.
-
-
-		   read transaction-file
-		       at end move ws-file-empty
+           perform 410-check-trans-code.
+           perform 450-validate-payment-type.
+           perform 451-validate-amount.
+           perform 452-validate-store-num.
+           perform 453-validate-invoice-num-left.
+           perform 454-validate-invoice-num-right.
+           perform 455-validate-invoice-num-center.
+           perform 456-validate-sku-code.
+
+      * REJECT-level failures still go to invalid-data-file. WARN-
+      * level failures (currently just a blank/malformed SKU code) are
+      * noted on the report but the record still passes on to
+      * valid-data-file, same as a clean record, so a manager can
+      * override a WARN instead of the whole transaction bouncing.
+           if (ws-record-is-reject) then
+      *         Writing report line
+               write invalid-data-line from ws-raw-data
+               add ws-one to ws-error-count
+           else
+      *        write to data file here
+               write valid-data-line from ws-raw-data
+               add ws-one to ws-valid-count
+               subtract ws-one from ws-line-count
+               if (ws-record-is-warn)
+                   add ws-one to ws-warn-count
+               end-if
+           end-if.
+
+
+           move spaces to ws-error-message.
+
+
+           read transaction-file
+               at end move ws-file-empty
                                       to ws-eof-flag.
-		   
-	   410-check-trans-code. 
+           
+       410-check-trans-code. 
       * Increment valid item code counters, or produce code error
-		   if (tr-code-s) then
-			   add ws-one             to ws-code-s-count
-		   else if (tr-code-r) then
-			   add ws-one             to ws-code-r-count
-		   else if (tr-code-l) then
-			   add ws-one             to ws-code-l-count
-		   else 
-			   perform 460-check-invalid-record-output
-			   move ws-code-err-msg   to ws-error-message
-			   perform 461-display-error
+           if (tr-code-s) then
+               add ws-one             to ws-code-s-count
+           else if (tr-code-r) then
+               add ws-one             to ws-code-r-count
+           else if (tr-code-l) then
+               add ws-one             to ws-code-l-count
+           else if (tr-code-v) then
+               add ws-one             to ws-code-v-count
+           else
+               perform 460-check-invalid-record-output
+               move "TR-CODE"         to ws-field-tag
+               move ws-code-err-msg   to ws-error-message
+               perform 461-display-error
+               move "R"               to ws-record-severity
            end-if.
 
-	   450-validate-payment-type.
-		   if (not tr-payment-type-valid) then
-			   perform 460-check-invalid-record-output
-			   move ws-type-error-msg
+       450-validate-payment-type.
+           perform 459-check-payment-type-on-file.
+
+       459-check-payment-type-on-file.
+           move space                 to ws-pt-found-flag.
+           move ws-one                to ws-pt-search-index.
+
+           perform 463-search-payment-type-table
+             until (ws-pt-search-index > ws-pt-count)
+                or (ws-pt-found).
+
+           if (not ws-pt-found)
+               perform 460-check-invalid-record-output
+               move "PAYMENT-TYPE"    to ws-field-tag
+               move ws-type-error-msg
                                       to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-	   451-validate-amount.
-		   if (not tr-amount-valid or not tr-amount is numeric)
-			   perform 460-check-invalid-record-output
-			   move ws-trans-amount-err-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-	   452-validate-store-num.
-		   if (not tr-store-num-valid)
-			   perform 460-check-invalid-record-output
-			   move ws-store-num-err-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-	   453-validate-invoice-num-left. 
-		   if (tr-invoice-num-left-1 equals tr-invoice-num-left-2)
-			   perform 460-check-invalid-record-output
-			   move ws-inv-num-left-same-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-		   if (not tr-invoice-num-left-1-valid and
-			   not tr-invoice-num-left-2-valid) or 
-              (not tr-invoice-num-left-1 alphabetic-upper) or 
-		      (not tr-invoice-num-left-2 alphabetic-upper)
-			   perform 460-check-invalid-record-output
-			   move ws-inv-num-left-err-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-		   
-	   454-validate-invoice-num-right.
-		    if (not tr-invoice-num-right-valid) or
-			  (tr-invoice-num-right not numeric)
-			   perform 460-check-invalid-record-output
-			   move ws-inv-num-right-err-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-	   455-validate-invoice-num-center. 
-		   if (not tr-invoice-num-dash-valid)
-		       perform 460-check-invalid-record-output
-			   move ws-inv-num-no-dash-err-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-	   456-validate-sku-code. 
-		   if (tr-sku-code = ws-blank)
-			   perform 460-check-invalid-record-output
-			   move ws-sku-blank-err-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-	   460-check-invalid-record-output.
-		   if (ws-error-line = ws-blank)
-			   write error-line from ws-detail-line
-				 after advancing ws-one line
-		   end-if.
-	   461-display-error.
-		   write error-line from ws-error-line.
-
-
-	   600-print-totals.
-	  * Print total values
-		   move ws-record-count       to ws-input-count.
+               perform 461-display-error
+               move "R"               to ws-record-severity
+           end-if.
+
+       463-search-payment-type-table.
+           if (tr-payment-type = ws-payment-type(ws-pt-search-index))
+               move "y"               to ws-pt-found-flag
+           else
+               add ws-one             to ws-pt-search-index
+           end-if.
+
+       451-validate-amount.
+           if (not tr-amount-valid or not tr-amount is numeric)
+               perform 460-check-invalid-record-output
+               move "TR-AMOUNT"       to ws-field-tag
+               move ws-trans-amount-err-msg to ws-error-message
+               perform 461-display-error
+               move "R"               to ws-record-severity
+           else
+               perform 466-check-amount-over-store-limit
+           end-if.
+
+      * An amount inside the blanket 1-99999.99 range can still be
+      * more than this store normally rings up in one transaction.
+      * That is worth a manager's attention, not a bounced record, so
+      * it is WARN-class the same way a malformed SKU code is - see
+      * ws-record-severity - and never downgrades an earlier REJECT on
+      * the same record.
+       466-check-amount-over-store-limit.
+           move space                 to ws-sal-found-flag.
+           move ws-one                to ws-sal-search-index.
+
+           perform 467-search-store-amount-limit-table
+             until (ws-sal-search-index > ws-sal-count)
+                or (ws-sal-found).
+
+           if (ws-sal-found)
+               move ws-sal-amount-limit(ws-sal-search-index)
+                                      to ws-amount-limit-for-store
+           else
+               move ws-default-amount-limit
+                                      to ws-amount-limit-for-store
+           end-if.
+
+           if (tr-amount > ws-amount-limit-for-store)
+               perform 460-check-invalid-record-output
+               move "TR-AMOUNT"       to ws-field-tag
+               move ws-amount-over-limit-msg to ws-error-message
+               perform 461-display-error
+               if (not ws-record-is-reject)
+                   move "W"           to ws-record-severity
+               end-if
+           end-if.
+
+       467-search-store-amount-limit-table.
+           if (tr-store-num = ws-sal-store-num(ws-sal-search-index))
+               move "y"               to ws-sal-found-flag
+           else
+               add ws-one             to ws-sal-search-index
+           end-if.
+
+       452-validate-store-num.
+           perform 464-check-store-num-on-file.
+
+       464-check-store-num-on-file.
+           move space                 to ws-sn-found-flag.
+           move ws-one                to ws-sn-search-index.
+
+           perform 465-search-store-num-table
+             until (ws-sn-search-index > ws-sn-count)
+                or (ws-sn-found).
+
+           if (not ws-sn-found)
+               perform 460-check-invalid-record-output
+               move "STORE-NUM"       to ws-field-tag
+               move ws-store-num-err-msg to ws-error-message
+               perform 461-display-error
+               move "R"               to ws-record-severity
+           end-if.
+
+       465-search-store-num-table.
+           if (tr-store-num = ws-valid-store-num(ws-sn-search-index))
+               move "y"               to ws-sn-found-flag
+           else
+               add ws-one             to ws-sn-search-index
+           end-if.
+
+      * The left pair no longer has to simply differ - it has to be one
+      * of the prefixes actually on invoice-prefix-file.
+      * Either letter out of range is enough to reject the pair on its
+      * own - these are not two halves of one combined check.
+       453-validate-invoice-num-left.
+           if (not tr-invoice-num-left-1-valid or
+               not tr-invoice-num-left-2-valid) or
+              (not tr-invoice-num-left-1 alphabetic-upper) or
+              (not tr-invoice-num-left-2 alphabetic-upper)
+               perform 460-check-invalid-record-output
+               move "INV-LEFT"        to ws-field-tag
+               move ws-inv-num-left-err-msg to ws-error-message
+               perform 461-display-error
+               move "R"               to ws-record-severity
+           else
+               perform 457-check-invoice-prefix-on-file
+           end-if.
+
+       457-check-invoice-prefix-on-file.
+           move space                 to ws-ip-found-flag.
+           move ws-one                to ws-ip-search-index.
+
+           perform 458-search-invoice-prefix-table
+             until (ws-ip-search-index > ws-ip-count)
+                or (ws-ip-found).
+
+           if (not ws-ip-found)
+               perform 460-check-invalid-record-output
+               move "INV-LEFT"        to ws-field-tag
+               move ws-inv-num-left-same-msg to ws-error-message
+               perform 461-display-error
+               move "R"               to ws-record-severity
+           end-if.
+
+       458-search-invoice-prefix-table.
+           if (tr-invoice-num-left-1 = ws-invoice-prefix
+                                    (ws-ip-search-index)(1:1))
+              and (tr-invoice-num-left-2 = ws-invoice-prefix
+                                    (ws-ip-search-index)(2:1))
+               move "y"               to ws-ip-found-flag
+           else
+               add ws-one             to ws-ip-search-index
+           end-if.
+
+       454-validate-invoice-num-right.
+            if (not tr-invoice-num-right-valid) or
+              (tr-invoice-num-right not numeric)
+               perform 460-check-invalid-record-output
+               move "INV-RIGHT"       to ws-field-tag
+               move ws-inv-num-right-err-msg to ws-error-message
+               perform 461-display-error
+               move "R"               to ws-record-severity
+           end-if.
+
+       455-validate-invoice-num-center.
+           if (not tr-invoice-num-dash-valid)
+               perform 460-check-invalid-record-output
+               move "INV-DASH"        to ws-field-tag
+               move ws-inv-num-no-dash-err-msg to ws-error-message
+               perform 461-display-error
+               move "R"               to ws-record-severity
+           end-if.
+
+      * A bad SKU code is worth flagging but not worth bouncing the
+      * whole transaction over - see ws-record-severity.
+       456-validate-sku-code.
+           if (tr-sku-code = ws-blank)
+               perform 460-check-invalid-record-output
+               move "SKU-CODE"        to ws-field-tag
+               move ws-sku-blank-err-msg to ws-error-message
+               perform 461-display-error
+               if (not ws-record-is-reject)
+                   move "W"           to ws-record-severity
+               end-if
+           else
+               move tr-sku-code           to ws-sku-check
+               if (not ws-sku-prefix alphabetic-upper)
+                  or (not ws-sku-body numeric)
+                  or (ws-sku-suffix = spaces)
+                  or (not (ws-sku-suffix(1:1) alphabetic-upper
+                            or ws-sku-suffix(1:1) numeric))
+                  or (not (ws-sku-suffix(2:1) alphabetic-upper
+                            or ws-sku-suffix(2:1) numeric))
+                  or (not (ws-sku-suffix(3:1) alphabetic-upper
+                            or ws-sku-suffix(3:1) numeric))
+                   perform 460-check-invalid-record-output
+                   move "SKU-CODE"        to ws-field-tag
+                   move ws-sku-invalid-err-msg to ws-error-message
+                   perform 461-display-error
+                   if (not ws-record-is-reject)
+                       move "W"           to ws-record-severity
+                   end-if
+               end-if
+           end-if.
+
+       460-check-invalid-record-output.
+           if (ws-error-line = ws-blank)
+               write error-line from ws-detail-line
+                 after advancing ws-one line
+           end-if.
+       461-display-error.
+           write error-line from ws-error-line.
+
+           move ws-record-num          to ws-correction-record-num.
+           move ws-raw-data            to ws-correction-raw-data.
+           move ws-field-tag           to ws-correction-field-tag.
+           move ws-error-message       to ws-correction-message.
+           write correction-line from ws-correction-line.
+
+
+       600-print-totals.
+      * Print total values
+           move ws-record-count       to ws-input-count.
 
       * Format summary section of report
-		   write error-line from ws-summary-hor-rule-line
-			 after advancing ws-one lines.
-		   write error-line from ws-summary-heading
-		     after advancing ws-one lines.
-		   write error-line from ws-blank
-			 after advancing ws-one lines.
+           write error-line from ws-summary-hor-rule-line
+             after advancing ws-one lines.
+           write error-line from ws-summary-heading
+             after advancing ws-one lines.
+           write error-line from ws-blank
+             after advancing ws-one lines.
 
       * Display required totals in summary
-		   write error-line from ws-input-count-line
-	   		 after advancing ws-one lines.
-		   write error-line from ws-good-count-line
-			 after advancing ws-one lines.
-		   write error-line from ws-error-count-line
-			 after advancing ws-one lines.
-	
-	   700-close-files.
-		   close transaction-file, error-file,
-             invalid-data-file, valid-data-file.
-
-	  ******************************************************************
-	   end program A6-DataValidation.
+           write error-line from ws-input-count-line
+             after advancing ws-one lines.
+           write error-line from ws-good-count-line
+             after advancing ws-one lines.
+           write error-line from ws-error-count-line
+             after advancing ws-one lines.
+
+      * Show the S/R/L/V transaction-code breakdown counted in
+      * 410-check-trans-code
+           move ws-code-s-count       to ws-rpt-code-s-count.
+           move ws-code-r-count       to ws-rpt-code-r-count.
+           move ws-code-l-count       to ws-rpt-code-l-count.
+           move ws-code-v-count       to ws-rpt-code-v-count.
+
+           write error-line from ws-trans-code-count-line
+             after advancing ws-one lines.
+
+      * A zero record count prints a normal-looking summary that's
+      * indistinguishable from a clean day unless someone notices the
+      * zero, so call it out explicitly instead of leaving it quiet.
+           if (ws-record-count = 0)
+               write error-line from ws-blank
+                 after advancing ws-one lines
+               write error-line from ws-no-input-line
+                 after advancing ws-one lines
+           end-if.
+
+       700-close-files.
+      * A clean finish needs no restart, so clear the checkpoint.
+           open output checkpoint-file.
+           move 0                     to ckpt-record-count.
+           move 0                     to ckpt-valid-count.
+           move 0                     to ckpt-error-count.
+           write ckpt-record.
+           close checkpoint-file.
+
+           perform 710-write-control-totals.
+
+           close transaction-file, error-file,
+             invalid-data-file, valid-data-file, correction-file.
+
+      * Hand off this run's counts so Program2DataSplitAndCount can
+      * confirm its own count of records re-read from valid-data-file
+      * ties out to the number of records this run actually wrote.
+       710-write-control-totals.
+           open output control-totals-file.
+           move ws-record-count       to ctl-record-count.
+           move ws-valid-count        to ctl-valid-count.
+           write ctl-totals-record.
+           close control-totals-file.
+
+      * Append this run's line to the shared audit log - opened EXTEND
+      * so a run lands after every run before it, falling back to
+      * OUTPUT the first time (EXTEND needs the file to already exist).
+       750-write-audit-log.
+           accept ws-run-end-time     from time.
+
+           open extend audit-log-file.
+           if (ws-audit-log-status = "35")
+               open output audit-log-file
+           end-if.
+
+           move "A6-DataValidation"   to adl-program-name.
+           accept adl-run-date        from date yyyymmdd.
+           move ws-run-start-time     to adl-start-time.
+           move ws-run-end-time       to adl-end-time.
+           move ws-record-count       to adl-records-read.
+           move ws-error-count        to adl-records-rejected.
+
+           write audit-log-line from ws-audit-log-line.
+
+           close audit-log-file.
+
+      ******************************************************************
+       end program A6-DataValidation.
