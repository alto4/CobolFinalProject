@@ -0,0 +1,403 @@
+       identification division.
+       program-id. Program4ReturnsProcessing.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+      * TODO: correct file paths if needed
+      * Indexed by invoice number, same as the file that writes it -
+      * see ReturnsDataFile.out's producers for why duplicates are
+      * allowed on the key.
+                  select input-file
+                      assign to "../../../data/ReturnsDataFile.out"
+                      organization is indexed
+                      access mode is sequential
+                      record key is tr-invoice-num with duplicates
+                      file status is ws-input-file-status.
+
+                  select output-file
+                      assign to "../../../data/ReturnsReport.out"
+                      organization is line sequential.
+
+       data division.
+       file section.
+       fd input-file
+                         data record is returns-line
+                         record contains 36 characters.
+
+       01 input-rec.
+         05 tr-code pic x.
+           88 tr-code-valid values "S", "R", "L".
+           88 tr-code-s value "S".
+           88 tr-code-r value "R".
+           88 tr-code-l value "L".
+
+         05 tr-amount pic 9(5)v99.
+           88 tr-amount-valid value 1 thru 99999.99.
+
+         05 tr-payment-type pic x(2).
+           88 tr-payment-type-valid values "CA", "CR", "DB".
+           88 tr-payment-type-ca value "CA".
+           88 tr-payment-type-cr value "CR".
+           88 tr-payment-type-db value "DB".
+
+         05 tr-store-num pic 99.
+           88 tr-store-num-valid values 01 thru 05, 12.
+
+         05 tr-invoice-num.
+           10 tr-invoice-num-left-1 pic x.
+             88 tr-invoice-num-left-1-valid
+                                                 values "A" thru "E".
+           10 tr-invoice-num-left-2 pic x.
+             88 tr-invoice-num-left-2-valid
+                                                values "A" thru "E".
+           10 tr-invoice-num-dash pic x(1).
+             88 tr-invoice-num-dash-valid
+                                                  value "-".
+           10 tr-invoice-num-right pic 9(6).
+             88 tr-invoice-num-right-valid
+                                              value 100000 thru 900000.
+         05 tr-sku-code pic x(15).
+
+       fd output-file
+            data record is report-line
+            record contains 120 characters.
+
+       01 output-line pic x(350).
+
+       working-storage section.
+
+       01 ws-input-file-status pic xx value spaces.
+       01 ws-eof-flag pic x value "N".
+      *
+       01 ws-heading1-name-line.
+         05 ws-name pic x(11) value "Scott Alton".
+         05 filler pic x(10) value spaces.
+         05 ws-assignment-title pic x(13) value "Final Project".
+      *
+       01 ws-page-heading1.
+
+         05 filler pic x(8) value spaces.
+         05 filler pic x(24) value "RETURNS REPORT".
+         05 filler pic x(6) value spaces.
+         05 filler pic x(5) value "Page:".
+         05 ws-page-number pic z9.
+
+       01 ws-page-heading2.
+         05 FILLER PIC x(10) VALUE "CODE".
+         05 filler pic x(3) VALUE SPACES.
+         05 FILLER PIC x(10) VALUE "AMOUNT".
+         05 filler pic x(2) VALUE SPACES.
+         05 FILLER PIC x(4) VALUE "TYPE".
+         05 filler pic x(2) VALUE SPACES.
+         05 FILLER PIC x(10) VALUE "STORE NUM".
+         05 filler pic x(2) VALUE SPACES.
+         05 FILLER PIC x(11) VALUE "INVOICE NUM".
+         05 filler pic x(5) VALUE SPACES.
+         05 FILLER PIC x(7) VALUE "SKUCODE".
+         05 filler pic x(9) VALUE SPACES.
+         05 FILLER PIC x(14) VALUE "RESTOCKING FEE".
+         05 filler pic x(2) VALUE SPACES.
+         05 FILLER PIC x(10) VALUE "REFUND DUE".
+
+       01 ws-detail-line.
+         05 ws-code pic x(1).
+         05 filler pic x(12) VALUE SPACES.
+         05 ws-amount pic 9(5)v99.
+         05 filler pic x(5) VALUE SPACES.
+         05 ws-payment-type pic x(2).
+         05 filler pic x(8) VALUE SPACES.
+         05 ws-store-num pic 99.
+         05 filler pic x(12) VALUE SPACES.
+         05 ws-invoice-num pic x(9).
+         05 ws-sku-code pic x(15).
+         05 filler pic x(3) VALUE SPACES.
+         05 ws-restocking-fee pic 9(4)v99.
+         05 filler pic x(4) VALUE SPACES.
+         05 ws-refund-due pic 9(5)v99.
+         05 filler pic x(3) VALUE SPACES.
+
+      * Store breakdown table - mirrors the store table used by
+      * Program2DataSplitAndCount (store numbers 01-05, 12, plus a
+      * 7th slot, store-num-tbl 99, for any tr-store-num that doesn't
+      * match one of those - see 452-get-store-index).
+       01 ws-store-line.
+           05 ws-store-detail-line occurs 7 times.
+               10 filler pic x(5) value spaces.
+               10 ws-store-num-tbl pic 9(2).
+               10 filler pic x(5) value spaces.
+               10 ws-store-r-count pic zz9 value 0.
+               10 filler pic x(5) value spaces.
+               10 ws-store-r-amount pic $$,$$9.99 value 0.
+               10 filler pic x(3) value spaces.
+               10 ws-store-fee-total pic $$,$$9.99 value 0.
+               10 filler pic x(3) value spaces.
+               10 ws-store-refund-total pic $$$,$$9.99 value 0.
+               10 filler pic x(4) value spaces.
+               10 ws-store-ca-count pic zz9 value 0.
+               10 filler pic x(3) value spaces.
+               10 ws-store-cr-count pic zz9 value 0.
+               10 filler pic x(3) value spaces.
+               10 ws-store-db-count pic zz9 value 0.
+
+      * Plain numeric accumulators behind the edited store-line
+      * fields above (an edited-numeric item cannot be added into).
+       01 ws-store-calc.
+           05 ws-calc-r-count occurs 7 times pic 9(3) value 0.
+           05 ws-calc-r-amount occurs 7 times pic 9(7)v99 value 0.
+           05 ws-calc-fee-total occurs 7 times pic 9(7)v99 value 0.
+           05 ws-calc-refund-total occurs 7 times pic 9(8)v99 value 0.
+           05 ws-calc-ca-count occurs 7 times pic 9(3) value 0.
+           05 ws-calc-cr-count occurs 7 times pic 9(3) value 0.
+           05 ws-calc-db-count occurs 7 times pic 9(3) value 0.
+
+       01 ws-col-headings-3.
+           05 filler pic x(5) value spaces.
+           05 filler pic x(5) value "Store".
+           05 filler pic x(5) value spaces.
+           05 filler pic x(5) value "Count".
+           05 filler pic x(5) value spaces.
+           05 filler pic x(6) value "Amount".
+           05 filler pic x(5) value spaces.
+           05 filler pic x(9) value "Fee Total".
+           05 filler pic x(3) value spaces.
+           05 filler pic x(9) value "Refund Tl".
+           05 filler pic x(4) value spaces.
+           05 filler pic x(4) value "Cash".
+           05 filler pic x(5) value spaces.
+           05 filler pic x(6) value "Credit".
+           05 filler pic x(3) value spaces.
+           05 filler pic x(5) value "Debit".
+
+       01 ws-r-record.
+         05 filler pic x(50) value
+                   "Total number of R records and Total Refund Amount".
+         05 ws-r-count pic zzz9.
+         05 filler pic x(2) value spaces.
+         05 ws-r-total pic 9(8)v99.
+
+       01 ws-fee-record.
+         05 filler pic x(50) value
+                   "Total Restocking Fees Withheld".
+         05 ws-fee-total pic 9(7)v99.
+
+       01 ws-calc.
+         05 ws-temp-fee pic 9(4)v99.
+         05 ws-temp-refund pic 9(5)v99.
+         05 ws-temp-r-count pic 9(4) value 0.
+         05 ws-temp-R-total-amount pic 9(7)v99 value 0.
+         05 ws-temp-fee-total-amount pic 9(7)v99 value 0.
+         05 ws-store-index pic 9 value 0.
+
+      *
+       77 ws-lines-per-page pic 99 value 20.
+       77 ws-page-count pic 99 value 0.
+       77 ws-line-count pic 99 value 0.
+       77 ws-file-empty pic x value "e".
+       77 ws-file-opened pic x value "o".
+       77 ws-zero pic 9 value 0.
+       77 ws-one pic 9 value 1.
+       77 ws-two pic 9 value 2.
+       77 ws-three pic 9 value 3.
+       77 ws-four pic 9 value 4.
+       77 ws-five pic 9 value 5.
+       77 ws-six pic 9 value 6.
+       77 ws-seven pic 9 value 7.
+       77 ws-twelve pic 99 value 12.
+       77 ws-store-count pic 99 value 7.
+       77 ws-store-counter pic 9(3) value 1.
+
+      * Restocking fee is charged as a flat percentage of the
+      * returned amount and withheld from the refund due back
+      * to the customer.
+       77 ws-restocking-fee-pct pic v999 value .100.
+      *
+
+       procedure division.
+
+      * Main Method
+       000-Main.
+
+           perform 100-open-files.
+           perform 200-write-report-headings.
+           perform 250-populate-store-nums.
+           perform 300-read-file.
+           perform 400-process-pages
+             until ws-eof-flag = ws-file-empty.
+           perform 500-write-report-footers.
+           perform 600-close-files.
+           goback.
+
+      * open files to read and write
+       100-open-files.
+           open input input-file.
+           open output output-file.
+           move ws-file-opened to ws-eof-flag.
+      * write report - heading
+       200-write-report-headings.
+           write output-line from ws-heading1-name-line
+             after advancing ws-one line.
+
+      * Load the known store numbers into the breakdown table - same
+      * store list Program2DataSplitAndCount carries, plus a 7th slot
+      * (store-num-tbl 99) reserved for any store number that doesn't
+      * match one of those - see 452-get-store-index.
+       250-populate-store-nums.
+           move ws-one to ws-store-num-tbl(ws-one).
+           move ws-two to ws-store-num-tbl(ws-two).
+           move ws-three to ws-store-num-tbl(ws-three).
+           move ws-four to ws-store-num-tbl(ws-four).
+           move ws-five to ws-store-num-tbl(ws-five).
+           move ws-twelve to ws-store-num-tbl(ws-six).
+           move 99 to ws-store-num-tbl(ws-seven).
+
+      * read file
+       300-read-file.
+           read input-file
+               at end
+                   move ws-file-empty to ws-eof-flag.
+      * paging 10 lines per page
+       400-process-pages.
+           perform 410-write-page-headings.
+
+           perform 450-process-lines
+             varying ws-line-count from ws-one by ws-one
+             until (ws-line-count > ws-lines-per-page
+             OR ws-eof-flag = ws-file-empty).
+
+       410-write-page-headings.
+           add ws-one to ws-page-count.
+           move ws-page-count to ws-page-number.
+           if (ws-page-count > ws-one) then
+               write output-line from ws-page-heading1
+                 after advancing page
+               write output-line from spaces
+               write output-line from ws-page-heading2
+               write output-line from spaces
+           else
+               write output-line from ws-page-heading1
+               write output-line from spaces
+               write output-line from ws-page-heading2
+               write output-line from spaces
+           end-if.
+
+       450-process-lines.
+           perform 452-get-store-index.
+           perform 457-write-detail-line.
+           perform 300-read-file.
+
+      * Store 12 and any unrecognized store number used to both land
+      * on slot 6, silently merging an unmapped store's totals into
+      * store 12's - "when other" now gets its own slot 7 instead.
+       452-get-store-index.
+           evaluate (tr-store-num)
+               when ws-one
+                   move ws-one to ws-store-index
+               when ws-two
+                   move ws-two to ws-store-index
+               when ws-three
+                   move ws-three to ws-store-index
+               when ws-four
+                   move ws-four to ws-store-index
+               when ws-five
+                   move ws-five to ws-store-index
+               when ws-twelve
+                   move ws-six to ws-store-index
+               when other
+                   move ws-seven to ws-store-index
+           end-evaluate.
+
+       457-write-detail-line.
+           perform 460-calculate-restocking-fee.
+           perform 465-update-store-totals.
+
+      *
+      *    move detail output data
+           move tr-code to ws-code.
+           move tr-amount to ws-amount.
+           move tr-payment-type to ws-payment-type.
+           move tr-store-num to ws-store-num.
+           move tr-invoice-num to ws-invoice-num.
+           move tr-sku-code to ws-sku-code.
+           move ws-temp-fee to ws-restocking-fee.
+           move ws-temp-refund to ws-refund-due.
+
+      *
+      * write detail output
+           write output-line from ws-detail-line after advancing 2 line.
+
+      * Calculate restocking fee and net refund due
+       460-calculate-restocking-fee.
+
+           multiply tr-amount by ws-restocking-fee-pct
+             giving ws-temp-fee rounded.
+
+           subtract ws-temp-fee from tr-amount giving ws-temp-refund.
+
+           add ws-one to ws-temp-r-count.
+           add ws-temp-refund to ws-temp-R-total-amount.
+           add ws-temp-fee to ws-temp-fee-total-amount.
+
+      * accumulate store-level count / dollar breakdown
+       465-update-store-totals.
+           add ws-one to ws-calc-r-count(ws-store-index).
+           add tr-amount to ws-calc-r-amount(ws-store-index).
+           add ws-temp-fee to ws-calc-fee-total(ws-store-index).
+           add ws-temp-refund to ws-calc-refund-total(ws-store-index).
+
+           if (tr-payment-type-ca) then
+               add ws-one to ws-calc-ca-count(ws-store-index)
+           end-if.
+           if (tr-payment-type-cr) then
+               add ws-one to ws-calc-cr-count(ws-store-index)
+           end-if.
+           if (tr-payment-type-db) then
+               add ws-one to ws-calc-db-count(ws-store-index)
+           end-if.
+
+           move ws-calc-r-count(ws-store-index)
+                                  to ws-store-r-count(ws-store-index).
+           move ws-calc-r-amount(ws-store-index)
+                                 to ws-store-r-amount(ws-store-index).
+           move ws-calc-fee-total(ws-store-index)
+                                to ws-store-fee-total(ws-store-index).
+           move ws-calc-refund-total(ws-store-index)
+                             to ws-store-refund-total(ws-store-index).
+           move ws-calc-ca-count(ws-store-index)
+                                to ws-store-ca-count(ws-store-index).
+           move ws-calc-cr-count(ws-store-index)
+                                to ws-store-cr-count(ws-store-index).
+           move ws-calc-db-count(ws-store-index)
+                                to ws-store-db-count(ws-store-index).
+
+      * footer summary calculation
+       500-write-report-footers.
+           write output-line from spaces after advancing 1 line.
+           write output-line from ws-col-headings-3
+             after advancing 1 line.
+
+           perform 510-write-store-totals
+             varying ws-store-counter from ws-one by ws-one
+             until ws-store-counter > ws-store-count.
+
+           move ws-one to ws-store-counter.
+
+           move ws-temp-r-count to ws-r-count.
+           move ws-temp-R-total-amount to ws-r-total.
+           move ws-temp-fee-total-amount to ws-fee-total.
+
+           write output-line from ws-r-record after advancing 2 line.
+           write output-line from ws-fee-record after advancing 1
+             line.
+
+       510-write-store-totals.
+           write output-line from ws-store-detail-line(ws-store-counter)
+             after advancing 1 line.
+
+      * close file
+       600-close-files.
+           accept return-code.
+           close input-file, output-file.
+
+       end program Program4ReturnsProcessing.
