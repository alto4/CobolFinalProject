@@ -1,23 +1,96 @@
-              identification division.
+       identification division.
        program-id. Program3SAndLProcessing.
 
+       environment division.
+       configuration section.
        input-output section.
        file-control.
       * TODO: correct file paths if needed
-                  select input-file
+      * Indexed by invoice number, same as the file that writes it -
+      * see S&LDataFile.out's producers for why duplicates are allowed.
+      * Read here only as the USING file for 120-sort-by-store below -
+      * Program2DataSplitAndCount writes this file in arrival order, not
+      * grouped by store, so a sequential read keyed on invoice number
+      * interleaves stores. The sort re-groups it by store (then
+      * invoice number within a store) before the report ever sees it.
+                  select raw-input-file
                       assign to "../../../data/S&LDataFile.out"
+                      organization is indexed
+                      access mode is sequential
+                      record key is ri-invoice-num with duplicates
+                      file status is ws-input-file-status.
+
+      * Work file for the SORT verb below - holds raw-input-file's
+      * records regrouped by store (then invoice number).
+                  select sort-work-file
+                      assign to "sortwk01".
+
+      * Sorted, store-grouped copy of raw-input-file - this, not
+      * raw-input-file, is what 300-read-file actually reads.
+                  select input-file
+                      assign to "../../../data/S&LDataFileByStore.tmp"
                       organization is line sequential.
 
                   select output-file
                       assign to "../../../data/ReturnRecord.out"
                       organization is line sequential.
-       configuration section.
+
+      * Store tax-rate reference file - one row per store number,
+      * read once at startup so a rate change or a new store is a
+      * data change instead of a recompile.
+                  select tax-rate-file
+                      assign to "../../../data/TaxRateMaster.dat"
+                      organization is line sequential.
+
+      * Audit-log file - one line appended per run (program name, run
+      * date, start/end time, records read, records rejected), shared
+      * across Program1/Program2/Program2DataSplitAndCount/Program3SAnd
+      * LProcessing so a run can be traced after the fact instead of
+      * relying on whoever was watching the screen that day.
+                  select audit-log-file
+                      assign to "../../../data/AuditLog.dat"
+                      organization is line sequential
+                      file status is ws-audit-log-status.
 
        data division.
        file section.
-                     fd input-file
+       fd raw-input-file
+                         data record is raw-input-rec
+                         record contains 36 characters.
+
+       01 raw-input-rec.
+         05 ri-code pic x.
+         05 ri-amount pic 9(5)v99.
+         05 ri-payment-type pic x(2).
+         05 ri-store-num pic 99.
+         05 ri-invoice-num.
+           10 ri-invoice-num-left-1 pic x.
+           10 ri-invoice-num-left-2 pic x.
+           10 ri-invoice-num-dash pic x(1).
+           10 ri-invoice-num-right pic 9(6).
+         05 ri-sku-code pic x(15).
+
+      * Sort work file for 120-sort-by-store - same record layout as
+      * raw-input-rec/input-rec, with its own names since a record
+      * name can only describe one file.
+       sd sort-work-file
+                         data record is sort-rec.
+
+       01 sort-rec.
+         05 sr-code pic x.
+         05 sr-amount pic 9(5)v99.
+         05 sr-payment-type pic x(2).
+         05 sr-store-num pic 99.
+         05 sr-invoice-num.
+           10 sr-invoice-num-left-1 pic x.
+           10 sr-invoice-num-left-2 pic x.
+           10 sr-invoice-num-dash pic x(1).
+           10 sr-invoice-num-right pic 9(6).
+         05 sr-sku-code pic x(15).
+
+       fd input-file
                          data record is sales-line
-                         record contains 32 characters.
+                         record contains 36 characters.
 
        01 input-rec.
          05 tr-code pic x.
@@ -59,9 +132,67 @@
 
        01 output-line pic x(350).
 
+       fd tax-rate-file
+            data record is tax-rate-rec
+            record contains 5 characters.
+
+       01 tax-rate-rec.
+         05 trm-store-num pic 99.
+         05 trm-tax-rate pic v999.
+
+       fd audit-log-file
+            data record is audit-log-line
+            record contains 99 characters.
+
+       01 audit-log-line pic x(99).
+
        working-storage section.
 
+       01 ws-input-file-status pic xx value spaces.
        01 ws-eof-flag pic x value "N".
+       01 ws-tax-rate-eof pic x value "N".
+
+      * Audit-log file status and this run's start/end timestamps
+       01 ws-audit-log-status pic xx value spaces.
+       01 ws-run-start-time pic 9(8) value 0.
+       01 ws-run-end-time pic 9(8) value 0.
+       01 ws-audit-record-count pic 9(5) value 0.
+
+      * Formatted audit-log line - built up in working storage (same
+      * as every other report line in this program) and written out
+      * via WRITE ... FROM, since the file section itself is just the
+      * flat PIC X(99) audit-log-line above.
+       01 ws-audit-log-line.
+         05 adl-program-name pic x(31).
+         05 filler pic x value space.
+         05 filler pic x(5) value "DATE:".
+         05 adl-run-date pic 9(8).
+         05 filler pic x value space.
+         05 filler pic x(6) value "START:".
+         05 adl-start-time pic 9(8).
+         05 filler pic x value space.
+         05 filler pic x(4) value "END:".
+         05 adl-end-time pic 9(8).
+         05 filler pic x value space.
+         05 filler pic x(5) value "READ:".
+         05 adl-records-read pic 9(5).
+         05 filler pic x value space.
+         05 filler pic x(9) value "REJECTED:".
+         05 adl-records-rejected pic 9(5).
+      *
+      * Store tax-rate table loaded from tax-rate-file by
+      * 110-load-tax-rates. ws-default-tax-rate is used for any store
+      * number that isn't on the file, so a missing entry keeps the
+      * report running rather than halting it.
+       01 ws-tax-rate-table.
+         05 ws-tax-store-num pic 99 occurs 21 times.
+         05 ws-tax-rate pic v999 occurs 21 times.
+       01 ws-tax-counters.
+         05 ws-tax-store-count pic 99 value 0.
+         05 ws-tax-search-index pic 99 value 0.
+       01 ws-tax-found-flag pic x value space.
+         88 ws-tax-found value "y".
+       77 ws-default-tax-rate pic v999 value .130.
       *
        01 ws-heading1-name-line.
          05 ws-name pic x(11) value "Scott Alton".
@@ -100,13 +231,28 @@
          05 filler pic x(8) VALUE SPACES.
          05 ws-store-num pic 99.
          05 filler pic x(12) VALUE SPACES.
-         05 ws-invoice-num pic x(1).
-         05 filler pic x(8) VALUE SPACES.
+         05 ws-invoice-num pic x(9).
          05 ws-sku-code pic x(15).
          05 filler pic x(3) VALUE SPACES.
          05 ws-tax-owing pic 9(5)v99.
          05 filler pic x(3) VALUE SPACES.
 
+      * Store-level subtotal line, written by 458-write-store-subtotal
+      * whenever the store number on the file changes (or at the very
+      * end of the file), and a page break forced right after it so
+      * each store's detail lines start on a fresh page.
+       01 ws-store-subtotal-line.
+         05 filler pic x(3) value spaces.
+         05 filler pic x(6) value "STORE ".
+         05 ws-sub-store-num pic z9.
+         05 filler pic x(11) value " SUBTOTAL -".
+         05 filler pic x(2) value spaces.
+         05 filler pic x(7) value "AMOUNT:".
+         05 ws-sub-amount pic $$$,$$9.99.
+         05 filler pic x(4) value spaces.
+         05 filler pic x(11) value "TAX OWING:".
+         05 ws-sub-tax pic $$$,$$9.99.
+
        01 ws-sl-record.
          05 filler pic x(50) value
                    "Total number of S&L records and Total Amount".
@@ -132,6 +278,7 @@
          05 ws-total-tax-owing pic 9(6)v99.
          05 ws-temp-count pic 9(2)v99.
          05 ws-temp-percentage pic 9(3)v99.
+         05 ws-temp-tax-rate pic v999.
 
       *
        77 ws-lines-per-page pic 99 value 20.
@@ -142,6 +289,10 @@
        77 ws-zero pic 9 value 0.
        77 ws-one pic 9 value 1.
        77 ws-two pic 9 value 2.
+      * Store-break tracking for page-level subtotals
+       77 ws-prev-store-num pic 99 value 0.
+       77 ws-store-sub-amount pic 9(7)v99 value 0.
+       77 ws-store-sub-tax pic 9(6)v99 value 0.
       *
 
        procedure division.
@@ -149,20 +300,59 @@
       * Main Method
        000-Main.
 
+           accept ws-run-start-time from time.
+           perform 120-sort-by-store.
            perform 100-open-files.
+           perform 110-load-tax-rates.
            perform 200-write-report-headings.
            perform 300-read-file.
+           move tr-store-num to ws-prev-store-num.
            perform 400-process-pages
-             until ws-eof-flag equals ws-file-empty.
+             until ws-eof-flag = ws-file-empty.
+           perform 458-write-store-subtotal.
            perform 500-write-report-footers.
+           perform 650-write-audit-log.
            perform 600-close-files.
            goback.
 
+      * Re-group raw-input-file by store (then invoice number within a
+      * store) into input-file, so the page/store-break logic below
+      * sees one contiguous run of records per store instead of the
+      * interleaved invoice-number order the file arrives in. Opens
+      * and closes both raw-input-file and input-file itself.
+       120-sort-by-store.
+           sort sort-work-file
+               on ascending key sr-store-num sr-invoice-num
+               using raw-input-file
+               giving input-file.
+
       * open files to read and write
        100-open-files.
            open input input-file.
            open output output-file.
            move ws-file-opened to ws-eof-flag.
+
+      * Load the per-store tax-rate table from tax-rate-file
+       110-load-tax-rates.
+           open input tax-rate-file.
+
+           read tax-rate-file
+               at end
+                   move ws-file-empty to ws-tax-rate-eof.
+
+           perform 115-load-one-tax-rate
+             until ws-tax-rate-eof = ws-file-empty.
+
+           close tax-rate-file.
+
+       115-load-one-tax-rate.
+           add ws-one to ws-tax-store-count.
+           move trm-store-num to ws-tax-store-num(ws-tax-store-count).
+           move trm-tax-rate to ws-tax-rate(ws-tax-store-count).
+
+           read tax-rate-file
+               at end
+                   move ws-file-empty to ws-tax-rate-eof.
       * write report - heading
        200-write-report-headings.
            write output-line from ws-heading1-name-line
@@ -171,7 +361,10 @@
        300-read-file.
            read input-file
                at end
-                   move ws-file-empty to ws-eof-flag.
+                   move ws-file-empty to ws-eof-flag
+               not at end
+                   add ws-one to ws-audit-record-count
+           end-read.
       * paging 10 lines per page
        400-process-pages.
            perform 410-write-page-headings.
@@ -198,8 +391,10 @@
            end-if.
 
        450-process-lines.
+           move tr-store-num to ws-prev-store-num.
            perform 457-write-detail-line.
            perform 300-read-file.
+           perform 459-check-store-break.
 
        457-write-detail-line.
            perform 460-calculate-tax-owing.
@@ -218,10 +413,56 @@
       * write detail output
            write output-line from ws-detail-line after advancing 2 line.
 
-      * Calculate Tax owing
+           add tr-amount to ws-store-sub-amount.
+           add ws-temp-tax-owing to ws-store-sub-tax.
+
+      * When the store on the record just read differs from the store
+      * just written, close out that store's page with a subtotal and
+      * force the current page to end so the new store starts clean
+      * on the next one.
+       459-check-store-break.
+           if (not ws-eof-flag = ws-file-empty)
+              and (tr-store-num not = ws-prev-store-num)
+               perform 458-write-store-subtotal
+               move ws-lines-per-page to ws-line-count
+           end-if.
+
+       458-write-store-subtotal.
+           move ws-prev-store-num to ws-sub-store-num.
+           move ws-store-sub-amount to ws-sub-amount.
+           move ws-store-sub-tax to ws-sub-tax.
+           write output-line from ws-store-subtotal-line
+             after advancing ws-two line.
+           move 0 to ws-store-sub-amount.
+           move 0 to ws-store-sub-tax.
+
+      * Calculate Tax owing, using the rate loaded for tr-store-num
+      * (or ws-default-tax-rate when the store isn't on the table).
        460-calculate-tax-owing.
+           perform 465-get-tax-rate-for-store.
+
+           multiply tr-amount by ws-temp-tax-rate
+             giving ws-temp-tax-owing.
+
+       465-get-tax-rate-for-store.
+           move space to ws-tax-found-flag.
+           move ws-one to ws-tax-search-index.
 
-           multiply tr-amount by 0.13 giving ws-temp-tax-owing.
+           perform 466-search-tax-rate-table
+             until (ws-tax-search-index > ws-tax-store-count)
+                or (ws-tax-found).
+
+           if not ws-tax-found
+               move ws-default-tax-rate to ws-temp-tax-rate.
+
+       466-search-tax-rate-table.
+           if (tr-store-num = ws-tax-store-num(ws-tax-search-index))
+               move ws-tax-rate(ws-tax-search-index)
+                                      to ws-temp-tax-rate
+               move "y"               to ws-tax-found-flag
+           else
+               add ws-one             to ws-tax-search-index
+           end-if.
 
       * footer summary calculation
        500-write-report-footers.
@@ -254,7 +495,7 @@
            add ws-one to ws-temp-type.
 
            if (tr-payment-type-ca) then
-
+               continue
            end-if
            add ws-one to ws-temp-CA
            if (tr-payment-type-cr) then
@@ -263,6 +504,28 @@
                if (tr-payment-type-db) then
                    add ws-one to ws-temp-DB.
 
+      * Append this run's line to the shared audit log - opened EXTEND
+      * so a run lands after every run before it, falling back to
+      * OUTPUT the first time (EXTEND needs the file to already exist).
+       650-write-audit-log.
+           accept ws-run-end-time from time.
+
+           open extend audit-log-file.
+           if (ws-audit-log-status = "35")
+               open output audit-log-file
+           end-if.
+
+           move "Program3SAndLProcessing" to adl-program-name.
+           accept adl-run-date from date yyyymmdd.
+           move ws-run-start-time to adl-start-time.
+           move ws-run-end-time to adl-end-time.
+           move ws-audit-record-count to adl-records-read.
+           move ws-zero to adl-records-rejected.
+
+           write audit-log-line from ws-audit-log-line.
+
+           close audit-log-file.
+
       * close file
        600-close-files.
            accept return-code.
