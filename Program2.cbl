@@ -2,460 +2,780 @@
        program-id. FinalProject-DataSplitAndCount.
 
        author. Scott Alton.
-	   date-written. 2021-03-18.
+       date-written. 2021-03-18.
 
-	  ******************************************************************
-	  * Program Description: This program generates an error report for
+      ******************************************************************
+      * Program Description: This program generates an error report for
       * all item records being processed. Input from the raw data is 
       * validated to conform to pre-defined business rules, and all 
       * applicable error messages for each item record are provided. 
       * If the record is successfully validated to meet business 
       * requirements, it's successful validity is noted in the report. 
-	  ******************************************************************
-	   environment division.
-	   configuration section.
-	   input-output section.
+      ******************************************************************
+       environment division.
+       configuration section.
+       input-output section.
 
-	   file-control.
+       file-control.
       * Input file declaration
+      * Indexed by invoice number so a disputed invoice can be pulled
+      * straight off the file instead of scanning the day's volume top
+      * to bottom. One invoice can span more than one SKU line, so
+      * duplicates are allowed on the key.
            select valid-data-file
-	           assign to "../../data/VALID-DATA-1-Edit.out"
-			   organization is line sequential.
-
-      * Output file declaration
+               assign to "../../data/VALID-DATA-1-Edit.out"
+               organization is indexed
+               access mode is sequential
+               record key is tr-invoice-num with duplicates
+               file status is ws-valid-data-status.
+
+      * Output file declaration - access is random, not sequential,
+      * because records are split off here in the same (unsorted, by
+      * store-and-arrival-order) sequence they were read off valid-
+      * data-file, not sorted by invoice number. Random-access WRITE
+      * can insert out of key order; Program3SAndLProcessing.cbl, which
+      * only reads sl-data-file back, opens it sequential.
            select sl-data-file
                    assign to "../../data/S&LDataFile.out"
+                   organization is indexed
+                   access mode is random
+                   record key is sll-invoice-num with duplicates
+                   file status is ws-sl-data-status.
+
+           select r-data-file
+                   assign to "../../data/ReturnsDataFile.out"
+                   organization is indexed
+                   access mode is random
+                   record key is rl-invoice-num with duplicates
+                   file status is ws-r-data-status.
+
+           select counts-and-controls-file
+               assign to "../../data/CountsAndControlsReportFile.out"
+               organization is line sequential.
+
+      * Invoice-prefix reference file - the same file Program1 checks
+      * the left-hand invoice letters against, so a newly issued
+      * prefix only has to be added in one place.
+           select invoice-prefix-file
+                   assign to "../../data/InvoicePrefixMaster.dat"
+                   organization is line sequential.
+
+      * Payment-type reference file - shared with Program1.
+           select payment-type-master-file
+                   assign to "../../data/PaymentTypeMaster.dat"
+                   organization is line sequential.
+
+      * Store-number reference file - shared with Program1 and
+      * Program2DataSplitAndCount.
+           select store-master-file
+                   assign to "../../data/StoreMaster.dat"
                    organization is line sequential.
 
-		   select r-data-file
-				   assign to "../../data/ReturnsDataFile.out"
-				   organization is line sequential.
-
-		   select counts-and-controls-file
-	   				   assign to "../../data/ReturnsDataFile.out"
-	   				   organization is line sequential.
-	  ******************************************************************
-	   data division.
-	   file section.
-
-      * Input record definitions
-	   fd valid-data-file
-		   record contains 36 characters.
-	  
-	   01 transaction-record.
-		   05 tr-code                    pic x.
-		       88 tr-code-valid				 values "S", "R", "L".
-		       88 tr-code-s                  value "S".
-		       88 tr-code-r                  value "R".
-			   88 tr-code-l                  value "L".
-		   05 tr-amount                  pic 9(5)v99.
-			   88 tr-amount-valid            value 1 thru 99999.99.
-		   05 tr-payment-type            pic x(2).
-		       88 tr-payment-type-valid 	 values "CA", "CR", "DB".
-		       88 tr-payment-type-ca         value "CA".
-		       88 tr-payment-type-cr         value "CR".
-			   88 tr-payment-type-db         value "DB".
-		   05 tr-store-num               pic 99.
-		       88 tr-store-num-valid 	     values 01 thru 05, 12.
-		   05 tr-invoice-num.
-		       10 tr-invoice-num-left-1  pic x.
+      * Audit-log file - one line appended per run (program name, run
+      * date, start/end time, records read, records rejected), shared
+      * across Program1/Program2/Program2DataSplitAndCount/Program3SAnd
+      * LProcessing so a run can be traced after the fact instead of
+      * relying on whoever was watching the screen that day.
+           select audit-log-file
+                   assign to "../../data/AuditLog.dat"
+                   organization is line sequential
+                   file status is ws-audit-log-status.
+      ******************************************************************
+       data division.
+       file section.
+
+      * Input record definitions - 50 bytes to match the layout
+      * Program1.cbl actually writes to valid-data-file (vdl-invoice-
+      * num plus a trailing 14-byte filler); record length is load-
+      * bearing now that this file is indexed, not line sequential.
+       fd valid-data-file
+           record contains 50 characters.
+      
+       01 transaction-record.
+           05 tr-code                    pic x.
+               88 tr-code-valid              values "S", "R", "L", "V".
+               88 tr-code-s                  value "S".
+               88 tr-code-r                  value "R".
+               88 tr-code-l                  value "L".
+               88 tr-code-v                  value "V".
+           05 tr-amount                  pic 9(5)v99.
+               88 tr-amount-valid            value 1 thru 99999.99.
+           05 tr-payment-type            pic x(2).
+               88 tr-payment-type-valid      values "CA", "CR", "DB".
+               88 tr-payment-type-ca         value "CA".
+               88 tr-payment-type-cr         value "CR".
+               88 tr-payment-type-db         value "DB".
+           05 tr-store-num               pic 99.
+               88 tr-store-num-valid         values 01 thru 05, 12.
+           05 tr-invoice-num.
+               10 tr-invoice-num-left-1  pic x.
                    88 tr-invoice-num-left-1-valid
                                              values "A" thru "E".
-			   10 tr-invoice-num-left-2  pic x.
+               10 tr-invoice-num-left-2  pic x.
                    88 tr-invoice-num-left-2-valid
                                              values "A" thru "E".
-	           10 tr-invoice-num-dash    pic x(1).
+               10 tr-invoice-num-dash    pic x(1).
                    88 tr-invoice-num-dash-valid
                                              value "-".
-	           10 tr-invoice-num-right   pic 9(6).
+               10 tr-invoice-num-right   pic 9(6).
                    88 tr-invoice-num-right-valid
                                              value 100000 thru 900000.
-		   05 tr-sku-code				 pic x(15).
+           05 tr-sku-code                pic x(15).
+           05 filler                     pic x(14).
+
+      * Output record definitions
+       fd sl-data-file
+           data record is sl-line.
+
+       01 sl-line.
+           05 sll-code                   pic x.
+           05 sll-amount                 pic 9(5)v99.
+           05 sll-payment-type           pic x(2).
+           05 sll-store-num              pic 99.
+           05 sll-invoice-num            pic x(9).
+           05 sll-sku-code               pic x(15).
+
+       fd r-data-file
+           data record is r-line.
+
+       01 r-line.
+           05 rl-code                    pic x.
+           05 rl-amount                  pic 9(5)v99.
+           05 rl-payment-type            pic x(2).
+           05 rl-store-num               pic 99.
+           05 rl-invoice-num             pic x(9).
+           05 rl-sku-code                pic x(15).
+
+       fd counts-and-controls-file
+           data record is report-line
+           record contains 100 characters.
+       01 report-line           pic x(50).
 
-	  * Output record definitions
-	   fd sl-data-file
-		   data record is sl-line
-		   record contains 60 characters.
+       fd invoice-prefix-file
+           data record is ip-record
+           record contains 2 characters.
 
-       01 sl-line                        pic x(36).
+       01 ip-record.
+           05 ip-prefix                  pic x(2).
 
-       fd r-data-file 
-           data record is r-line
-           record contains 100 characters.
+       fd payment-type-master-file
+           data record is pt-record
+           record contains 2 characters.
+
+       01 pt-record.
+           05 pt-payment-type             pic x(2).
+
+       fd store-master-file
+           data record is sm-record
+           record contains 2 characters.
 
-	   01 r-line                         pic x(36).
+       01 sm-record.
+           05 sm-store-num                pic 99.
 
-	   fd counts-and-controls-file
-		   data record is report-line
-		   record contains 100 characters.
-       01 report-line     		pic x(50).
-	  ******************************************************************
-	   working-storage section.
-	   	  
+       fd audit-log-file
+           data record is audit-log-line
+           record contains 99 characters.
+
+       01 audit-log-line                pic x(99).
+      ******************************************************************
+       working-storage section.
+          
       * Headings 
       * Assignment title heading
        01 ws-heading1-name-line.
-		   05 ws-name			         pic x(11) value "Scott Alton".
-		   05 filler                     pic x(10) value spaces.
-           05 ws-assignment-title	     pic x(13) value "Final Project".
-		  
+           05 ws-name                    pic x(11) value "Scott Alton".
+           05 filler                     pic x(10) value spaces.
+           05 ws-assignment-title  pic x(13) value "Final Project".
+          
       * Page title heading
-	   01 ws-heading2-title.
-		   05 filler			         pic x(12) value spaces. 
-		   05 ws-title			         pic x(12) value "ERROR REPORT".
-		   05 filler                     pic x(10) value spaces.
-		   05 ws-page-num                pic 99     value 1.
+       01 ws-heading2-title.
+           05 filler                     pic x(12) value spaces. 
+           05 ws-title                   pic x(12) value "ERROR REPORT".
+           05 filler                     pic x(10) value spaces.
+           05 ws-page-num                pic 99     value 1.
 
       * Column headings
-	   01 ws-col-headings-1.
-		   05 filler                     pic x(1)  value spaces.
-		   05 filler                     pic x(6)  value "Record".
-		   05 filler                     pic x(2)  value spaces.
+       01 ws-col-headings-1.
+           05 filler                     pic x(1)  value spaces.
+           05 filler                     pic x(6)  value "Record".
+           05 filler                     pic x(2)  value spaces.
            05 filler                     pic x(8)  value "--------".
-		   05 filler                     pic x(8)  value "Raw Data".
-		   05 filler                     pic x(8)  value "--------".
-	  
-	   01 ws-col-headings-2.
-		   05 filler                     pic x(1)
+           05 filler                     pic x(8)  value "Raw Data".
+           05 filler                     pic x(8)  value "--------".
+      
+       01 ws-col-headings-2.
+           05 filler                     pic x(1)
                                              value spaces.
-		   05 filler                     pic x(6)
+           05 filler                     pic x(6)
                                              value "Number".
-		   05 filler                     pic x(6)
+           05 filler                     pic x(6)
                                              value spaces.
            05 filler                     pic x(18)
                                              value "and Error Messages".
-		   05 filler					 pic x(2)
+           05 filler                     pic x(2)
                                              value spaces.
 
       * Individual formatted record line
-	   01 ws-detail-line. 
+       01 ws-detail-line. 
            05 filler                     pic x(2)  value spaces.
            05 ws-record-num              pic zz9.
            05 filler                     pic x(4)  value spaces.
-		   05 ws-raw-data                pic x(36).
+           05 ws-raw-data                pic x(36).
       * Formatted error line
-	   01 ws-error-line.
-		   05 filler					 pic x(9)  value spaces.
-		   05 ws-error-message       	 pic x(25) value spaces.
-		   		   	
+       01 ws-error-line.
+           05 filler                     pic x(9)  value spaces.
+           05 ws-error-message           pic x(25) value spaces.
+                    
       * Summary lines
        01 ws-summary.
-		   05 ws-summary-hor-rule-line   pic x(34)
+           05 ws-summary-hor-rule-line   pic x(34)
                              value "----------------------------------".
-		   05 ws-summary-heading		 pic x(19)
-							 value " VALIDATION SUMMARY".
+           05 ws-summary-heading         pic x(19)
+                             value " VALIDATION SUMMARY".
            05 ws-input-count-line.
-			   10 filler                 pic x
+               10 filler                 pic x
                              value space.
-		       10 filler                 pic x(19)
+               10 filler                 pic x(19)
                              value "RECORDS READ COUNT:".
-			   10 filler                 pic x(3)
+               10 filler                 pic x(3)
                              value spaces.
                10 ws-input-count         pic 99(3)
                              value 0.
-			   10 filler                 pic x(8)
+               10 filler                 pic x(8)
                              value spaces.
-		   05 ws-good-count-line.
-			   10 filler                 pic x
+           05 ws-good-count-line.
+               10 filler                 pic x
                              value space.
-		       10 filler                 pic x(14)
+               10 filler                 pic x(14)
                              value "VALID RECORDS:".
-			   10 filler                 pic x(2)
+               10 filler                 pic x(2)
                              value spaces.
                10 ws-valid-count          pic 9(3)
                              value 0.
-			   10 filler                 pic x(15)
+               10 filler                 pic x(15)
                              value spaces.
-		   05 ws-error-count-line.
-			   10 filler                 pic x
+           05 ws-error-count-line.
+               10 filler                 pic x
                              value space.
-		       10 filler                 pic x(14)
+               10 filler                 pic x(14)
                              value "INVALID COUNT:".
-			   10 filler                 pic x
+               10 filler                 pic x
                              value spaces.
                10 ws-error-count         pic 9(3)
                              value 0.
-			   10 filler                 pic x(15)
+               10 filler                 pic x(15)
+                             value spaces.
+           05 ws-void-count-line.
+               10 filler                 pic x
+                             value space.
+               10 filler                 pic x(14)
+                             value "VOID RECORDS:".
+               10 filler                 pic x
+                             value spaces.
+               10 ws-void-count          pic 9(3)
+                             value 0.
+               10 filler                 pic x(15)
                              value spaces.
 
-	  * Execution display variables
-	   01 ws-execution-messages.
-		   05 ws-status-message          pic x(31)
+      * Execution display variables
+       01 ws-execution-messages.
+           05 ws-status-message          pic x(31)
                            value "Validating transaction records.".
-	       05 ws-output-dest-message     pic x(36)
+           05 ws-output-dest-message     pic x(36)
                            value "Please proceed to the 'data' folder.".
-		   05 ws-exit-message            pic x(36)
+           05 ws-exit-message            pic x(36)
                            value "Press any key to exit the program...".
 
       * Counters
        01 ws-counters.
-		   05 ws-page-count              pic 99    value 1.
-	       05 ws-line-count              pic 99    value 0.
-	       05 ws-record-count            pic 9(3)  value 0.
-	  * Transaction code counters
-		   05 ws-code-s-count			 pic 9(3)  value 0.
-		   05 ws-code-r-count			 pic 9(3)  value 0.
-           05 ws-code-l-count			 pic 9(3)  value 0.
-       
-	  * Pagination constants
+           05 ws-page-count              pic 99    value 1.
+           05 ws-line-count              pic 99    value 0.
+           05 ws-record-count            pic 9(3)  value 0.
+      * Transaction code counters
+           05 ws-code-s-count            pic 9(3)  value 0.
+           05 ws-code-r-count            pic 9(3)  value 0.
+           05 ws-code-l-count            pic 9(3)  value 0.
+           05 ws-code-v-count             pic 9(3)  value 0.
+
+      * Indexed file statuses
+       01 ws-valid-data-status           pic xx    value spaces.
+       01 ws-sl-data-status              pic xx    value spaces.
+       01 ws-r-data-status               pic xx    value spaces.
+
+      * Audit-log file status and this run's start/end timestamps
+       01 ws-audit-log-status            pic xx    value spaces.
+       01 ws-run-start-time              pic 9(8)  value 0.
+       01 ws-run-end-time                pic 9(8)  value 0.
+
+      * Formatted audit-log line - built up in working storage (same
+      * as every other report line in this program) and written out
+      * via WRITE ... FROM, since the file section itself is just the
+      * flat PIC X(99) audit-log-line above.
+       01 ws-audit-log-line.
+           05 adl-program-name           pic x(31).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(5)   value "DATE:".
+           05 adl-run-date                pic 9(8).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(6)   value "START:".
+           05 adl-start-time              pic 9(8).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(4)   value "END:".
+           05 adl-end-time                pic 9(8).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(5)   value "READ:".
+           05 adl-records-read            pic 9(5).
+           05 filler                     pic x      value space.
+           05 filler                     pic x(9)   value "REJECTED:".
+           05 adl-records-rejected        pic 9(5).
+
+      * Invoice-prefix table loaded from invoice-prefix-file by
+      * 107-load-invoice-prefixes. Searched by 457-check-invoice-
+      * prefix-on-file against the current record's invoice prefix.
+       01 ws-invoice-prefix-table.
+           05 ws-invoice-prefix           pic x(2) occurs 20 times.
+       01 ws-ip-counters.
+           05 ws-ip-count                 pic 99   value 0.
+           05 ws-ip-search-index          pic 99   value 0.
+       01 ws-ip-eof-flag                  pic x    value "n".
+       01 ws-ip-found-flag                pic x    value space.
+           88 ws-ip-found                          value "y".
+
+      * Payment-type table loaded from payment-type-master-file by
+      * 109-load-payment-types.
+       01 ws-payment-type-table.
+           05 ws-payment-type             pic x(2) occurs 20 times.
+       01 ws-pt-counters.
+           05 ws-pt-count                 pic 99   value 0.
+           05 ws-pt-search-index          pic 99   value 0.
+       01 ws-pt-eof-flag                  pic x    value "n".
+       01 ws-pt-found-flag                pic x    value space.
+           88 ws-pt-found                          value "y".
+
+      * Store-number table loaded from store-master-file by 111-load-
+      * store-nums.
+       01 ws-store-num-table.
+           05 ws-valid-store-num          pic 99   occurs 20 times.
+       01 ws-sn-counters.
+           05 ws-sn-count                 pic 99   value 0.
+           05 ws-sn-search-index          pic 99   value 0.
+       01 ws-sn-eof-flag                  pic x    value "n".
+       01 ws-sn-found-flag                pic x    value space.
+           88 ws-sn-found                          value "y".
+
+      * Pagination constants
        77 ws-lines-per-page              pic 9(3)  value 10.
 
       * Error message content constants
-	   77 ws-code-err-msg                pic x(22)
-								   value "WRONG TRANSACTION CODE".
-	   77 ws-type-error-msg              pic x(18)
-	                               value "WRONG PAYMENT TYPE".
-	   77 ws-store-num-err-msg           pic x(20)
-								   value "INVALID STORE NUMBER".
-	   77 ws-inv-num-left-err-msg        pic x(22)
-	                               value "INVOICE LEFT INVALID".
-	   77 ws-inv-num-left-same-msg       pic x(22)
-	   	   						   value "INVOICE LEFT SAME".
-	   77 ws-inv-num-right-err-msg       pic x(22)
-	   							   value "INVOICE RIGHT INVALID".
-	   77 ws-inv-num-no-dash-err-msg     pic x(18)
-	   	   						   value "INVOICE NEEDS DASH".
-	   77 ws-sku-invalid-err-msg         pic x(11)
-	   	   	   					   value "INVALID SKU".
-	   77 ws-trans-amount-err-msg        pic x(26)
-							       value "INVALID TRANSACTION AMOUNT".
-	   77 ws-sku-blank-err-msg           pic x(19)
-	   	   	   						   value "SKU CANNOT BE BLANK".
-	   77 ws-valid-record-msg            pic x(13)
-								   value "*VALID RECORD".
+       77 ws-code-err-msg                pic x(22)
+                                   value "WRONG TRANSACTION CODE".
+       77 ws-type-error-msg              pic x(18)
+                                   value "WRONG PAYMENT TYPE".
+       77 ws-store-num-err-msg           pic x(20)
+                                   value "INVALID STORE NUMBER".
+       77 ws-inv-num-left-err-msg        pic x(22)
+                                   value "INVOICE LEFT INVALID".
+       77 ws-inv-num-left-same-msg       pic x(22)
+                                   value "INVOICE PREFIX UNKNOWN".
+       77 ws-inv-num-right-err-msg       pic x(22)
+                                   value "INVOICE RIGHT INVALID".
+       77 ws-inv-num-no-dash-err-msg     pic x(18)
+                                   value "INVOICE NEEDS DASH".
+       77 ws-sku-invalid-err-msg         pic x(11)
+                                   value "INVALID SKU".
+       77 ws-trans-amount-err-msg        pic x(26)
+                                   value "INVALID TRANSACTION AMOUNT".
+       77 ws-sku-blank-err-msg           pic x(19)
+                                       value "SKU CANNOT BE BLANK".
+       77 ws-valid-record-msg            pic x(13)
+                                   value "*VALID RECORD".
       * Utility constants
        77 ws-one                         pic 9        value 1.
-	   77 ws-file-empty                  pic x        value "y".
-	   77 ws-eof-flag                    pic x(1)     value "n".
-	   77 ws-blank                       pic x        value space.
+       77 ws-file-empty                  pic x        value "y".
+       77 ws-eof-flag                    pic x(1)     value "n".
+       77 ws-blank                       pic x        value space.
       ******************************************************************
        procedure division.
 
        000-main.
+           accept ws-run-start-time   from time.
            perform 100-open-files.
-	   	   perform 200-initial-read.
-	   	   perform 300-process-pages
-	   		   until ws-eof-flag equals ws-file-empty.
-	       perform 600-print-totals.
-		   perform 700-close-files.
+           perform 107-load-invoice-prefixes.
+           perform 109-load-payment-types.
+           perform 111-load-store-nums.
+           perform 200-initial-read.
+           perform 300-process-pages
+               until ws-eof-flag = ws-file-empty.
+           perform 600-print-totals.
+           perform 750-write-audit-log.
+           perform 700-close-files.
 
       * Inform user of program status and exit process
            display ws-status-message.
            
-		   display ws-blank.
-		   display ws-output-dest-message.
+           display ws-blank.
+           display ws-output-dest-message.
            
-		   display ws-blank.
-		   display ws-exit-message.
-	   
+           display ws-blank.
+           display ws-exit-message.
+       
       * End the program
-		   accept return-code.
+           accept return-code.
 
-		   goback.
+           goback.
 
-	   100-open-files.    
-		   open input  valid-data-file.
-		   open output sl-data-file.
-		   open output r-data-file.
+       100-open-files.
+           open input  valid-data-file.
+           open output sl-data-file.
+           open output r-data-file.
            open output counts-and-controls-file.
 
-	   200-initial-read.
-		   read valid-data-file
-		       at end move ws-file-empty
+      * Load the allowed two-letter invoice prefixes from invoice-
+      * prefix-file instead of hardcoding a same-letter rejection, so
+      * a newly issued prefix is a data change, not a recompile.
+       107-load-invoice-prefixes.
+           open input invoice-prefix-file.
+
+           read invoice-prefix-file
+               at end move ws-file-empty to ws-ip-eof-flag.
+
+           perform 108-load-one-invoice-prefix
+             until ws-ip-eof-flag = ws-file-empty.
+
+           close invoice-prefix-file.
+
+       108-load-one-invoice-prefix.
+           add ws-one                 to ws-ip-count.
+           move ip-prefix             to ws-invoice-prefix(ws-ip-count).
+
+           read invoice-prefix-file
+               at end move ws-file-empty to ws-ip-eof-flag.
+
+      * Load the accepted payment-type codes from payment-type-master-
+      * file instead of a hardcoded list, so a new payment type is a
+      * data change, not a recompile.
+       109-load-payment-types.
+           open input payment-type-master-file.
+
+           read payment-type-master-file
+               at end move ws-file-empty to ws-pt-eof-flag.
+
+           perform 110-load-one-payment-type
+             until ws-pt-eof-flag = ws-file-empty.
+
+           close payment-type-master-file.
+
+       110-load-one-payment-type.
+           add ws-one                 to ws-pt-count.
+           move pt-payment-type       to ws-payment-type(ws-pt-count).
+
+           read payment-type-master-file
+               at end move ws-file-empty to ws-pt-eof-flag.
+
+      * Load the active store numbers from store-master-file instead
+      * of a hardcoded list - the same file Program1 and Program2-
+      * DataSplitAndCount already load.
+       111-load-store-nums.
+           open input store-master-file.
+
+           read store-master-file
+               at end move ws-file-empty to ws-sn-eof-flag.
+
+           perform 112-load-one-store-num
+             until ws-sn-eof-flag = ws-file-empty.
+
+           close store-master-file.
+
+       112-load-one-store-num.
+           add ws-one                 to ws-sn-count.
+           move sm-store-num
+                                 to ws-valid-store-num(ws-sn-count).
+
+           read store-master-file
+               at end move ws-file-empty to ws-sn-eof-flag.
+
+       200-initial-read.
+           read valid-data-file
+               at end move ws-file-empty
                                       to ws-eof-flag.
 
        300-process-pages.
-	  * Increment the page count and clear output from output lines
-		   move ws-page-count         to ws-page-num.
-		   move spaces                to report-line.
-		   move spaces                to ws-detail-line.
-		   move spaces                to ws-error-line.
+      * Increment the page count and clear output from output lines
+           move ws-page-count         to ws-page-num.
+           move spaces                to report-line.
+           move spaces                to ws-detail-line.
+           move spaces                to ws-error-line.
 
 
       * Show report title only on first page, column headers on all
-		   if (ws-page-count > ws-one) then
-			   write report-line
-			       after advancing page
-			   perform 310-print-page-header
-		   else
-			   write report-line
-			   perform 330-print-headings
-		   end-if.
-		         
+           if (ws-page-count > ws-one) then
+               write report-line
+                   after advancing page
+               perform 310-print-page-header
+           else
+               write report-line
+               perform 330-print-headings
+           end-if.
+                 
       * Process data on pages for entire input file
-		   perform 400-process-lines
-			   varying ws-line-count from ws-one by ws-one
-			       until (ws-line-count > ws-lines-per-page
-			       or ws-eof-flag = ws-file-empty).
+           perform 400-process-lines
+               varying ws-line-count from ws-one by ws-one
+                   until (ws-line-count > ws-lines-per-page
+                   or ws-eof-flag = ws-file-empty).
 
-		   add ws-one                 to ws-page-count.
+           add ws-one                 to ws-page-count.
 
-	   310-print-page-header.
-		   write report-line from ws-blank.
-		   write report-line from ws-heading2-title
+       310-print-page-header.
+           write report-line from ws-blank.
+           write report-line from ws-heading2-title
 
-		   write report-line from ws-col-headings-1
-			 after advancing ws-one line.
+           write report-line from ws-col-headings-1
+             after advancing ws-one line.
 
-		   write report-line from ws-col-headings-2
-			 after advancing ws-one line.
+           write report-line from ws-col-headings-2
+             after advancing ws-one line.
 
-		   write report-line from spaces
+           write report-line from spaces
              after advancing ws-one line.
 
        320-print-report-header.
-		   write report-line from ws-heading1-name-line.
+           write report-line from ws-heading1-name-line.
 
-	   330-print-headings.
+       330-print-headings.
       * Print both overall report and column headings
-		   perform 320-print-report-header.
-		   perform 310-print-page-header.
+           perform 320-print-report-header.
+           perform 310-print-page-header.
 
-	   400-process-lines.
-	  * Assign record number and increment counter
-		   add ws-one                 to ws-record-count
+       400-process-lines.
+      * Assign record number and increment counter
+           add ws-one                 to ws-record-count
              giving ws-record-num.
-		   add ws-one                 to ws-record-count.
+           add ws-one                 to ws-record-count.
 
-		   move transaction-record    to ws-raw-data.
+           move transaction-record    to ws-raw-data.
 
-		   display ws-detail-line.
+           display ws-detail-line.
       *  Validate all record details according to business rules
-		   perform 410-check-trans-code.
-		   perform 450-validate-payment-type.
-		   perform 451-validate-amount.
-		   perform 452-validate-store-num.
-		   perform 453-validate-invoice-num-left. 
-		   perform 454-validate-invoice-num-right.
-		   perform 455-validate-invoice-num-center. 
-		   perform 456-validate-sku-code.
-
-	  * Declare record's valid status if no errors arise
-		   if (ws-error-message = ws-blank) then
-	  *		   write to data file here
-			   write r-line from ws-raw-data
-			   add ws-one to ws-valid-count
-			   subtract ws-one from ws-line-count
-		   else
-	  *			Writing report line
-			   write sl-line from ws-raw-data
-			   add ws-one to ws-error-count
-		   end-if.
-
-
-		   move spaces to ws-error-message.
-
-
-		   read valid-data-file
-		       at end move ws-file-empty
+           perform 410-check-trans-code.
+           perform 450-validate-payment-type.
+           perform 451-validate-amount.
+           perform 452-validate-store-num.
+           perform 453-validate-invoice-num-left. 
+           perform 454-validate-invoice-num-right.
+           perform 455-validate-invoice-num-center. 
+           perform 456-validate-sku-code.
+
+      * Declare record's valid status if no errors arise
+           if (ws-error-message = ws-blank) then
+      *        write to data file here
+               write r-line from ws-raw-data
+               add ws-one to ws-valid-count
+               subtract ws-one from ws-line-count
+           else
+      *         Writing report line
+               write sl-line from ws-raw-data
+               add ws-one to ws-error-count
+           end-if.
+
+
+           move spaces to ws-error-message.
+
+
+           read valid-data-file
+               at end move ws-file-empty
                                       to ws-eof-flag.
-		   
-	   410-check-trans-code. 
+           
+       410-check-trans-code. 
       * Increment valid item code counters, or produce code error
-		   if (tr-code-s) then
-			   add ws-one             to ws-code-s-count
-		   else if (tr-code-r) then
-			   add ws-one             to ws-code-r-count
-		   else if (tr-code-l) then
-			   add ws-one             to ws-code-l-count
-		   else 
-			   perform 460-check-invalid-record-output
-			   move ws-code-err-msg   to ws-error-message
-			   perform 461-display-error
+           if (tr-code-s) then
+               add ws-one             to ws-code-s-count
+           else if (tr-code-r) then
+               add ws-one             to ws-code-r-count
+           else if (tr-code-l) then
+               add ws-one             to ws-code-l-count
+           else if (tr-code-v) then
+               add ws-one             to ws-code-v-count
+           else
+               perform 460-check-invalid-record-output
+               move ws-code-err-msg   to ws-error-message
+               perform 461-display-error
            end-if.
 
-	   450-validate-payment-type.
-		   if (not tr-payment-type-valid) then
-			   perform 460-check-invalid-record-output
-			   move ws-type-error-msg
+       450-validate-payment-type.
+           perform 459-check-payment-type-on-file.
+
+       459-check-payment-type-on-file.
+           move space                 to ws-pt-found-flag.
+           move ws-one                to ws-pt-search-index.
+
+           perform 463-search-payment-type-table
+             until (ws-pt-search-index > ws-pt-count)
+                or (ws-pt-found).
+
+           if (not ws-pt-found)
+               perform 460-check-invalid-record-output
+               move ws-type-error-msg
                                       to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-	   451-validate-amount.
-		   if (not tr-amount-valid or not tr-amount is numeric)
-			   perform 460-check-invalid-record-output
-			   move ws-trans-amount-err-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-	   452-validate-store-num.
-		   if (not tr-store-num-valid)
-			   perform 460-check-invalid-record-output
-			   move ws-store-num-err-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-	   453-validate-invoice-num-left. 
-		   if (tr-invoice-num-left-1 equals tr-invoice-num-left-2)
-			   perform 460-check-invalid-record-output
-			   move ws-inv-num-left-same-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-		   if (not tr-invoice-num-left-1-valid and
-			   not tr-invoice-num-left-2-valid) or 
-              (not tr-invoice-num-left-1 alphabetic-upper) or 
-		      (not tr-invoice-num-left-2 alphabetic-upper)
-			   perform 460-check-invalid-record-output
-			   move ws-inv-num-left-err-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-		   
-	   454-validate-invoice-num-right.
-		    if (not tr-invoice-num-right-valid) or
-			  (tr-invoice-num-right not numeric)
-			   perform 460-check-invalid-record-output
-			   move ws-inv-num-right-err-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-	   455-validate-invoice-num-center. 
-		   if (not tr-invoice-num-dash-valid)
-		       perform 460-check-invalid-record-output
-			   move ws-inv-num-no-dash-err-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-	   456-validate-sku-code. 
-		   if (tr-sku-code = ws-blank)
-			   perform 460-check-invalid-record-output
-			   move ws-sku-blank-err-msg to ws-error-message
-			   perform 461-display-error
-		   end-if.
-
-	   460-check-invalid-record-output.
-		   if (ws-error-line = ws-blank)
-			   write report-line from ws-detail-line
-				 after advancing ws-one line
-		   end-if.
-	   461-display-error.
-		   write report-line from ws-error-line.
-
-
-	   600-print-totals.
-	  * Print total values
-		   move ws-record-count       to ws-input-count.
+               perform 461-display-error
+           end-if.
+
+       463-search-payment-type-table.
+           if (tr-payment-type = ws-payment-type(ws-pt-search-index))
+               move "y"               to ws-pt-found-flag
+           else
+               add ws-one             to ws-pt-search-index
+           end-if.
+
+       451-validate-amount.
+           if (not tr-amount-valid or not tr-amount is numeric)
+               perform 460-check-invalid-record-output
+               move ws-trans-amount-err-msg to ws-error-message
+               perform 461-display-error
+           end-if.
+
+       452-validate-store-num.
+           perform 464-check-store-num-on-file.
+
+       464-check-store-num-on-file.
+           move space                 to ws-sn-found-flag.
+           move ws-one                to ws-sn-search-index.
+
+           perform 465-search-store-num-table
+             until (ws-sn-search-index > ws-sn-count)
+                or (ws-sn-found).
+
+           if (not ws-sn-found)
+               perform 460-check-invalid-record-output
+               move ws-store-num-err-msg to ws-error-message
+               perform 461-display-error
+           end-if.
+
+       465-search-store-num-table.
+           if (tr-store-num = ws-valid-store-num(ws-sn-search-index))
+               move "y"               to ws-sn-found-flag
+           else
+               add ws-one             to ws-sn-search-index
+           end-if.
+
+      * The left pair no longer has to simply differ - it has to be
+      * one of the prefixes actually on invoice-prefix-file.
+      * Either letter out of range is enough to reject the pair on its
+      * own - these are not two halves of one combined check.
+       453-validate-invoice-num-left.
+           if (not tr-invoice-num-left-1-valid or
+               not tr-invoice-num-left-2-valid) or
+              (not tr-invoice-num-left-1 alphabetic-upper) or
+              (not tr-invoice-num-left-2 alphabetic-upper)
+               perform 460-check-invalid-record-output
+               move ws-inv-num-left-err-msg to ws-error-message
+               perform 461-display-error
+           else
+               perform 457-check-invoice-prefix-on-file
+           end-if.
+
+       457-check-invoice-prefix-on-file.
+           move space                 to ws-ip-found-flag.
+           move ws-one                to ws-ip-search-index.
+
+           perform 458-search-invoice-prefix-table
+             until (ws-ip-search-index > ws-ip-count)
+                or (ws-ip-found).
+
+           if (not ws-ip-found)
+               perform 460-check-invalid-record-output
+               move ws-inv-num-left-same-msg to ws-error-message
+               perform 461-display-error
+           end-if.
+
+       458-search-invoice-prefix-table.
+           if (tr-invoice-num-left-1 = ws-invoice-prefix
+                                    (ws-ip-search-index)(1:1))
+              and (tr-invoice-num-left-2 = ws-invoice-prefix
+                                    (ws-ip-search-index)(2:1))
+               move "y"               to ws-ip-found-flag
+           else
+               add ws-one             to ws-ip-search-index
+           end-if.
+
+       454-validate-invoice-num-right.
+            if (not tr-invoice-num-right-valid) or
+              (tr-invoice-num-right not numeric)
+               perform 460-check-invalid-record-output
+               move ws-inv-num-right-err-msg to ws-error-message
+               perform 461-display-error
+           end-if.
+
+       455-validate-invoice-num-center. 
+           if (not tr-invoice-num-dash-valid)
+               perform 460-check-invalid-record-output
+               move ws-inv-num-no-dash-err-msg to ws-error-message
+               perform 461-display-error
+           end-if.
+
+       456-validate-sku-code. 
+           if (tr-sku-code = ws-blank)
+               perform 460-check-invalid-record-output
+               move ws-sku-blank-err-msg to ws-error-message
+               perform 461-display-error
+           end-if.
+
+       460-check-invalid-record-output.
+           if (ws-error-line = ws-blank)
+               write report-line from ws-detail-line
+                 after advancing ws-one line
+           end-if.
+       461-display-error.
+           write report-line from ws-error-line.
+
+
+       600-print-totals.
+      * Print total values
+           move ws-record-count       to ws-input-count.
+           move ws-code-v-count       to ws-void-count.
 
       * Format summary section of report
-		   write report-line from ws-summary-hor-rule-line
-			 after advancing ws-one lines.
-		   write report-line from ws-summary-heading
-		     after advancing ws-one lines.
-		   write report-line from ws-blank
-			 after advancing ws-one lines.
+           write report-line from ws-summary-hor-rule-line
+             after advancing ws-one lines.
+           write report-line from ws-summary-heading
+             after advancing ws-one lines.
+           write report-line from ws-blank
+             after advancing ws-one lines.
 
       * Display required totals in summary
-		   write report-line from ws-input-count-line
-	   		 after advancing ws-one lines.
-		   write report-line from ws-good-count-line
-			 after advancing ws-one lines.
-		   write report-line from ws-error-count-line
-			 after advancing ws-one lines.
-	
-	   700-close-files.
-		   close valid-data-file, sl-data-file, r-data-file,
+           write report-line from ws-input-count-line
+             after advancing ws-one lines.
+           write report-line from ws-good-count-line
+             after advancing ws-one lines.
+           write report-line from ws-error-count-line
+             after advancing ws-one lines.
+           write report-line from ws-void-count-line
+             after advancing ws-one lines.
+
+       700-close-files.
+           close valid-data-file, sl-data-file, r-data-file,
              counts-and-controls-file.
 
-	  ******************************************************************
-	   end program FinalProject-DataSplitAndCount.
+      * Append this run's line to the shared audit log - opened EXTEND
+      * so a run lands after every run before it, falling back to
+      * OUTPUT the first time (EXTEND needs the file to already exist).
+       750-write-audit-log.
+           accept ws-run-end-time     from time.
+
+           open extend audit-log-file.
+           if (ws-audit-log-status = "35")
+               open output audit-log-file
+           end-if.
+
+           move "FinalProject-DataSplitAndCount" to adl-program-name.
+           accept adl-run-date        from date yyyymmdd.
+           move ws-run-start-time     to adl-start-time.
+           move ws-run-end-time       to adl-end-time.
+           move ws-record-count       to adl-records-read.
+           move ws-error-count        to adl-records-rejected.
+
+           write audit-log-line from ws-audit-log-line.
+
+           close audit-log-file.
+
+      ******************************************************************
+       end program FinalProject-DataSplitAndCount.
